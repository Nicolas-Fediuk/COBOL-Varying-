@@ -0,0 +1,30 @@
+      ******************************************************************
+      * LISTCTR - CAMPOS COMUNES DE TRABAJO PARA LOS EJERCICIOS QUE
+      * RECORREN UNA LISTA DE NUMEROS DE DOS DIGITOS: EL INDICE DE
+      * CICLO, EL VALOR LEIDO, LOS CONTADORES DE POSITIVOS/NEGATIVOS/
+      * CEROS, Y EL MAXIMO/MINIMO VIGENTES.
+      *
+      * CADA PROGRAMA QUE LO INCLUYE USA SOLO EL SUBCONJUNTO DE CAMPOS
+      * QUE NECESITA; LOS DEMAS QUEDAN DECLARADOS SIN USAR, LO CUAL NO
+      * TIENE COSTO EN WORKING-STORAGE.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL, A PARTIR DE LOS CAMPOS QUE
+      *                    SE REPETIAN IGUALES EN EJERCICIO2 A 5.
+      * 09/08/2026  RA     NUM, MAXIMO Y MINIMO AMPLIADOS A PIC S9(5)V99
+      *                    PARA ACEPTAR LECTURAS CON DECIMALES (TASAS,
+      *                    MEDICIONES) EN VEZ DE SOLO VALORES ENTEROS.
+      * 09/08/2026  RA     AGREGADO CANT-FUERA-DE-RANGO, QUE LOS
+      *                    EJERCICIOS QUE CONTROLAN UN TOPE DE NEGOCIO
+      *                    SOBRE NUM USAN PARA CONTAR LAS LECTURAS QUE
+      *                    LO EXCEDEN.
+      ******************************************************************
+       01  CICLO                       PIC 9(02).
+       01  NUM                         PIC S9(05)V99.
+       01  POSITIVOS                   PIC 9(02) VALUE 0.
+       01  NEGATIVOS                   PIC 9(02) VALUE 0.
+       01  CEROS                       PIC 9(02) VALUE 0.
+       01  MAXIMO                      PIC S9(05)V99.
+       01  MINIMO                      PIC S9(05)V99.
+       01  CANT-FUERA-DE-RANGO         PIC 9(02) VALUE 0.
