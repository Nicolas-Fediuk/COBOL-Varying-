@@ -0,0 +1,101 @@
+      ******************************************************************
+      * VALNUMP - PARRAFOS PARA ACEPTAR NUM DE FORMA VALIDADA,
+      * COMPARTIDOS POR EJERCICIO1 A EJERCICIO5. SE INCLUYE CON UN COPY
+      * AL FINAL DE LA PROCEDURE DIVISION Y SE INVOCA CON
+      * "PERFORM ACEPTAR-NUM-VALIDO THRU ACEPTAR-NUM-VALIDO-EXIT" EN VEZ
+      * DE "ACCEPT NUM" DIRECTO, PARA QUE UNA ENTRADA NO NUMERICA SE
+      * RECHACE Y SE VUELVA A PEDIR EN LUGAR DE CONVERTIRSE EN UN CERO
+      * SILENCIOSO. REQUIERE QUE EL PROGRAMA QUE LO INCLUYE TENGA NUM Y
+      * LOS CAMPOS DEL COPY VALNUM DECLARADOS EN SU WORKING-STORAGE.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL.
+      * 09/08/2026  RA     SI SE ACUMULAN MAS DE 5 RECHAZOS CONSECUTIVOS
+      *                    PARA EL MISMO VALOR, SE DA POR AGOTADA LA
+      *                    ENTRADA (CASO TIPICO: UN SYSIN DE CORRIDA
+      *                    DESATENDIDA QUE TERMINO ANTES DE LO ESPERADO)
+      *                    Y EL PROGRAMA TERMINA CON UN RETURN-CODE
+      *                    DISTINTO DE CERO EN VEZ DE REPETIR EL PEDIDO
+      *                    PARA SIEMPRE.
+      * 09/08/2026  RA     REVISAR-CARACTER-NUM AHORA TAMBIEN VERIFICA QUE
+      *                    LA ENTRADA SEA VALIDA COMO NUMERO Y NO SOLO QUE
+      *                    CADA CARACTER, POR SEPARADO, SEA UN DIGITO,
+      *                    SIGNO O PUNTO: UN SEGUNDO SIGNO, UN SIGNO QUE
+      *                    NO ESTA EN LA PRIMERA POSICION, O UN SEGUNDO
+      *                    PUNTO DECIMAL AHORA SE RECHAZAN EN LUGAR DE
+      *                    CONVERTIRSE SILENCIOSAMENTE EN CERO.
+      * 09/08/2026  RA     AL AGOTARSE LA ENTRADA YA NO SE HACE STOP RUN
+      *                    ACA ADENTRO: ESO TERMINABA TODA LA RUN UNIT, NO
+      *                    SOLO EL PROGRAMA QUE INCLUYE ESTE COPY, Y
+      *                    MENU0/RESUMEN0 LLAMAN A EJERCICIO1-5 POR CALL.
+      *                    AHORA SOLO SE PRENDE ENTRADA-AGOTADA Y SE SALE
+      *                    DEL PARRAFO; EL PROGRAMA QUE LO INCLUYE ES QUIEN
+      *                    DECIDE COMO CORTAR SU PROPIO CICLO DE LECTURA
+      *                    PARA QUE LAS RUTINAS DE FIN DE CORRIDA (TOTALES
+      *                    DE CONTROL, AUDITORIA) SE SIGAN GRABANDO Y EL
+      *                    PROGRAMA TERMINE CON GOBACK.
+      ******************************************************************
+       ACEPTAR-NUM-VALIDO.
+           ACCEPT WS-NUM-ENTRADA.
+           PERFORM VALIDAR-NUM-ENTRADA THRU VALIDAR-NUM-ENTRADA-EXIT.
+           IF NUM-INVALIDO
+               ADD 1 TO WS-CANT-RECHAZOS
+               IF WS-CANT-RECHAZOS > 5
+                   DISPLAY "ENTRADA AGOTADA O INVALIDA EN FORMA "
+                       "REPETIDA. SE FINALIZA LA CORRIDA."
+                   MOVE 16 TO RETURN-CODE
+                   SET ENTRADA-AGOTADA TO TRUE
+                   GO TO ACEPTAR-NUM-VALIDO-EXIT
+               END-IF
+               DISPLAY "ENTRADA INVALIDA. REINGRESE UN NUMERO."
+               GO TO ACEPTAR-NUM-VALIDO
+           END-IF.
+           MOVE 0 TO WS-CANT-RECHAZOS.
+           MOVE WS-NUM-ENTRADA TO NUM.
+       ACEPTAR-NUM-VALIDO-EXIT.
+           EXIT.
+
+       VALIDAR-NUM-ENTRADA.
+           MOVE "S" TO SW-NUM-VALIDO.
+           MOVE 0 TO WS-CANT-DIGITOS.
+           MOVE 0 TO WS-CANT-SIGNOS.
+           MOVE 0 TO WS-CANT-PUNTOS.
+           PERFORM REVISAR-CARACTER-NUM THRU REVISAR-CARACTER-NUM-EXIT
+               VARYING WS-POS-CARACTER FROM 1 BY 1
+               UNTIL WS-POS-CARACTER > 9.
+           IF WS-CANT-DIGITOS = 0
+               MOVE "N" TO SW-NUM-VALIDO
+           END-IF.
+       VALIDAR-NUM-ENTRADA-EXIT.
+           EXIT.
+
+       REVISAR-CARACTER-NUM.
+           MOVE WS-NUM-ENTRADA (WS-POS-CARACTER:1) TO WS-UN-CARACTER.
+           IF WS-UN-CARACTER IS NUMERIC
+               ADD 1 TO WS-CANT-DIGITOS
+           ELSE
+               IF WS-UN-CARACTER = "+" OR WS-UN-CARACTER = "-"
+                   IF WS-POS-CARACTER NOT = 1 OR WS-CANT-SIGNOS NOT = 0
+                       MOVE "N" TO SW-NUM-VALIDO
+                   ELSE
+                       ADD 1 TO WS-CANT-SIGNOS
+                   END-IF
+               ELSE
+                   IF WS-UN-CARACTER = "."
+                       IF WS-CANT-PUNTOS NOT = 0
+                           MOVE "N" TO SW-NUM-VALIDO
+                       ELSE
+                           ADD 1 TO WS-CANT-PUNTOS
+                       END-IF
+                   ELSE
+                       IF WS-UN-CARACTER = SPACE
+                           CONTINUE
+                       ELSE
+                           MOVE "N" TO SW-NUM-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       REVISAR-CARACTER-NUM-EXIT.
+           EXIT.
