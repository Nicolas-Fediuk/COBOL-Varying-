@@ -0,0 +1,29 @@
+      ******************************************************************
+      * REPORTE5 - CAMPOS DEL REGISTRO DE REPORTE QUE GRABA EJERCICIO5
+      * CON EL MAXIMO Y EL MINIMO DE LA CORRIDA Y SUS POSICIONES, PARA
+      * QUE OTROS PROGRAMAS (EL RESUMEN DE FIN DE DIA) PUEDAN LEER EL
+      * MISMO LAYOUT.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL, EXTRAIDA DE EJERCICIO5 PARA
+      *                    QUE EL RESUMEN DE FIN DE DIA PUEDA LEER EL
+      *                    MISMO LAYOUT.
+      * 09/08/2026  RA     REP-MAXIMO Y REP-MINIMO AMPLIADOS A
+      *                    PIC S9(5)V99 PARA ACEPTAR LECTURAS CON
+      *                    DECIMALES.
+      * 09/08/2026  RA     AGREGADO REP-FECHA CON LA FECHA DE LA CORRIDA,
+      *                    QUE FALTABA EN EL REGISTRO A PESAR DE SER
+      *                    PARTE DEL RESULTADO QUE SE PIDE ARCHIVAR.
+      ******************************************************************
+       05  REP-MAXIMO              PIC S9(05)V99
+           SIGN LEADING SEPARATE CHARACTER.
+       05  REP-SEPARADOR-1         PIC X(01).
+       05  REP-POSICION            PIC 9(02).
+       05  REP-SEPARADOR-2         PIC X(01).
+       05  REP-MINIMO              PIC S9(05)V99
+           SIGN LEADING SEPARATE CHARACTER.
+       05  REP-SEPARADOR-3         PIC X(01).
+       05  REP-POSICION-MINIMO     PIC 9(02).
+       05  REP-SEPARADOR-4         PIC X(01).
+       05  REP-FECHA               PIC 9(08).
