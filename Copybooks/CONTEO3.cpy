@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CONTEO3 - CAMPOS DEL REGISTRO DE CONTROL QUE GRABA EJERCICIO3
+      * CON EL DESGLOSE DE POSITIVOS/NEGATIVOS/CEROS DE LA CORRIDA,
+      * PARA QUE OTROS PROGRAMAS (EL RESUMEN DE FIN DE DIA) PUEDAN
+      * LEER EL MISMO LAYOUT.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL, EXTRAIDA DE EJERCICIO3 PARA
+      *                    QUE EL RESUMEN DE FIN DE DIA PUEDA LEER EL
+      *                    MISMO LAYOUT.
+      ******************************************************************
+       05  CTL3-POSITIVOS          PIC 9(04).
+       05  CTL3-SEPARADOR-1        PIC X(01).
+       05  CTL3-NEGATIVOS          PIC 9(04).
+       05  CTL3-SEPARADOR-2        PIC X(01).
+       05  CTL3-CEROS              PIC 9(04).
