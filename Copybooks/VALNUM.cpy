@@ -0,0 +1,48 @@
+      ******************************************************************
+      * VALNUM - CAMPOS DE TRABAJO PARA VALIDAR LA ENTRADA DE NUM ANTES
+      * DE ACEPTARLA, COMPARTIDOS POR EJERCICIO1 A EJERCICIO5. EL VALOR
+      * SE ACEPTA PRIMERO EN UN CAMPO ALFANUMERICO (WS-NUM-ENTRADA) Y SE
+      * REVISA CARACTER POR CARACTER ANTES DE PASARLO A NUM, PARA QUE UNA
+      * LETRA SUELTA O UNA LINEA EN BLANCO NO SE CONVIERTAN EN UN CERO
+      * SILENCIOSO.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL.
+      * 09/08/2026  RA     AGREGADO WS-CANT-RECHAZOS, QUE CUENTA LOS
+      *                    RECHAZOS CONSECUTIVOS PARA EL MISMO VALOR. UNA
+      *                    ENTRADA AGOTADA (SYSIN SIN MAS LINEAS) DEVUELVE
+      *                    SIEMPRE UN VALOR EN BLANCO, QUE ES INVALIDO, Y
+      *                    SIN ESTE CONTADOR EL PEDIDO SE REPETIRIA PARA
+      *                    SIEMPRE EN UNA CORRIDA DESATENDIDA.
+      * 09/08/2026  RA     AGREGADOS WS-CANT-SIGNOS Y WS-CANT-PUNTOS, QUE
+      *                    CUENTAN SIGNOS Y PUNTOS DECIMALES VISTOS, PARA
+      *                    QUE LA VALIDACION PUEDA RECHAZAR UNA ENTRADA
+      *                    CON MAS DE UN SIGNO O MAS DE UN PUNTO (POR
+      *                    EJEMPLO "--5" O "1.2.3"), QUE ANTES PASABA
+      *                    PORQUE CADA CARACTER, TOMADO POR SEPARADO, ERA
+      *                    VALIDO.
+      * 09/08/2026  RA     AGREGADO SW-ENTRADA-AGOTADA. ANTES, AL AGOTARSE
+      *                    LA ENTRADA, VALNUMP HACIA STOP RUN DIRECTO, LO
+      *                    CUAL CORTA TODA LA RUN UNIT Y NO SOLO EL
+      *                    PROGRAMA QUE LA INCLUYE; COMO EJERCICIO1 A
+      *                    EJERCICIO5 SE INVOCAN POR CALL DESDE MENU0 Y
+      *                    RESUMEN0, ESE STOP RUN SE LLEVABA DE ARRASTRE AL
+      *                    PROGRAMA QUE LLAMO. AHORA EL COPY SOLO PRENDE
+      *                    ESTE SWITCH Y EL PROGRAMA QUE LO INCLUYE DECIDE
+      *                    COMO SALIR DE SU PROPIO CICLO Y TERMINA CON
+      *                    GOBACK, NO CON STOP RUN.
+      ******************************************************************
+       01  WS-NUM-ENTRADA              PIC X(09).
+       01  WS-POS-CARACTER             PIC 9(02).
+       01  WS-UN-CARACTER              PIC X(01).
+       01  WS-CANT-DIGITOS             PIC 9(02).
+       01  WS-CANT-SIGNOS              PIC 9(01).
+       01  WS-CANT-PUNTOS              PIC 9(01).
+       01  WS-CANT-RECHAZOS            PIC 9(02) VALUE 0.
+       01  SW-NUM-VALIDO               PIC X(01).
+           88  NUM-VALIDO                       VALUE "S".
+           88  NUM-INVALIDO                     VALUE "N".
+       01  SW-ENTRADA-AGOTADA          PIC X(01) VALUE "N".
+           88  ENTRADA-AGOTADA                  VALUE "S".
+           88  ENTRADA-NO-AGOTADA               VALUE "N".
