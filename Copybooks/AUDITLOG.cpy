@@ -0,0 +1,24 @@
+      ******************************************************************
+      * AUDITLOG - CAMPOS DEL REGISTRO DEL LOG DE AUDITORIA COMPARTIDO
+      * POR EJERCICIO1 A EJERCICIO5: QUIEN CORRIO EL PROGRAMA, CUANDO,
+      * QUE PROGRAMA FUE Y UN RESUMEN DE SUS RESULTADOS CLAVE, PARA
+      * PODER RASTREAR UNA CORRIDA PARTICULAR SI UN TOTAL DE FIN DE MES
+      * NO CIERRA.
+      *
+      * CADA PROGRAMA ABRE EL ARCHIVO EN MODO EXTEND (AGREGAR AL FINAL)
+      * Y LE AGREGA UN SOLO REGISTRO AL TERMINAR SU CORRIDA; NINGUNO LO
+      * REGRABA NI LO TRUNCA.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL.
+      ******************************************************************
+       05  AUD-OPERADOR             PIC X(08).
+       05  AUD-SEPARADOR-1          PIC X(01).
+       05  AUD-FECHA                PIC 9(08).
+       05  AUD-SEPARADOR-2          PIC X(01).
+       05  AUD-HORA                 PIC 9(06).
+       05  AUD-SEPARADOR-3          PIC X(01).
+       05  AUD-PROGRAMA             PIC X(10).
+       05  AUD-SEPARADOR-4          PIC X(01).
+       05  AUD-RESULTADO            PIC X(30).
