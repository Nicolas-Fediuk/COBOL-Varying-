@@ -0,0 +1,17 @@
+      ******************************************************************
+      * TOTCTL1 - CAMPOS DEL REGISTRO DE TOTALES DE CONTROL QUE GRABA
+      * EJERCICIO1 AL FINALIZAR CADA CORRIDA, PARA CONCILIAR CONTRA EL
+      * CONTEO DE REGISTROS DEL JOB LOG Y PARA QUE OTROS PROGRAMAS (EL
+      * RESUMEN DE FIN DE DIA) PUEDAN LEER EL MISMO LAYOUT.
+      *
+      * HISTORIAL DE MODIFICACIONES
+      * FECHA       INIC.  DESCRIPCION
+      * 09/08/2026  RA     VERSION INICIAL, EXTRAIDA DE EJERCICIO1 PARA
+      *                    QUE EL RESUMEN DE FIN DE DIA PUEDA LEER EL
+      *                    MISMO LAYOUT.
+      ******************************************************************
+       05  TOT-CANT-POSITIVO       PIC 9(05).
+       05  TOT-SEPARADOR-1         PIC X(01).
+       05  TOT-CANT-NEGATIVO       PIC 9(05).
+       05  TOT-SEPARADOR-2         PIC X(01).
+       05  TOT-GRAN-TOTAL          PIC 9(05).
