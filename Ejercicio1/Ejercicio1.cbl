@@ -1,31 +1,344 @@
-      ******************************************************************
-      * Hacer un programa para ingresar una lista de n�meros que finaliza cuando se ingresa un
-      *cero, luego informar cu�ntos son positivos y cu�ntos son negativos.
-      *Ejemplo: 4, -3, 8, -5, 18, 20, 0. Se listar� Positivos: 4 Negativos: 2.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM PIC S9(3) VALUE 1.
-       01  CORTE PIC 9 VALUE 0.
-       01  CANT-POSITIVO PIC 9(2).
-       01  CANT-NEGATIVO PIC 9(2).
-       PROCEDURE DIVISION.
-
-           PERFORM CICLO UNTIL NUM = 0.
-           DISPLAY CANT-POSITIVO.
-           DISPLAY CANT-NEGATIVO.
-           STOP RUN.
-
-            CICLO.
-                ACCEPT NUM.
-                IF NUM > 0
-                    ADD 1 TO CANT-POSITIVO
-                    ELSE
-                    IF NUM < 0
-                            ADD 1 TO CANT-NEGATIVO
-               END-IF.
-
-       END PROGRAM EJERCICIO1.
+000100******************************************************************
+000110* Hacer un programa para ingresar una lista de n�meros que finaliza cuando se ingresa un
+000120*cero, luego informar cu�ntos son positivos y cu�ntos son negativos.
+000130*Ejemplo: 4, -3, 8, -5, 18, 20, 0. Se listar� Positivos: 4 Negativos: 2.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.    EJERCICIO1 IS INITIAL PROGRAM.
+000170 AUTHOR.        R. ALONSO.
+000180 INSTALLATION.  DEPTO. DESARROLLO.
+000190 DATE-WRITTEN.  09/08/2026.
+000200 DATE-COMPILED.
+000210******************************************************************
+000220* HISTORIAL DE MODIFICACIONES
+000230* FECHA       INIC.  DESCRIPCION
+000240* 09/08/2026  RA     AGREGADA ENTRADA POR ARCHIVO (MODO BATCH)
+000250*                    PARA PROCESAR UN LOTE SIN OPERADOR EN PANTALLA.
+000260* 09/08/2026  RA     CAMBIADO STOP RUN POR GOBACK PARA QUE EL
+000270*                    PROGRAMA TAMBIEN SE PUEDA INVOCAR POR CALL
+000280*                    DESDE EL MENU PRINCIPAL. SE DECLARA IS INITIAL
+000290*                    PROGRAM PARA QUE CADA CALL ARRANQUE CON SU
+000300*                    WORKING-STORAGE EN BLANCO.
+000310* 09/08/2026  RA     EL REGISTRO DE TOTALES PASA AL COPY TOTCTL1,
+000320*                    PARA QUE EL RESUMEN DE FIN DE DIA PUEDA LEER
+000330*                    EL MISMO LAYOUT.
+000340* 09/08/2026  RA     AGREGADO UN REGISTRO AL LOG DE AUDITORIA
+000350*                    COMPARTIDO (COPY AUDITLOG) AL FINALIZAR CADA
+000360*                    CORRIDA, CON EL OPERADOR, LA FECHA/HORA Y EL
+000370*                    RESULTADO CLAVE.
+000380* 09/08/2026  RA     EL ACCEPT NUM INTERACTIVO AHORA VALIDA LA
+000390*                    ENTRADA (COPY VALNUM/VALNUMP) Y VUELVE A PEDIR
+000400*                    EL VALOR SI NO ES UN NUMERO, EN VEZ DE DEJAR
+000410*                    QUE UNA LETRA SUELTA SE CONVIERTA EN CERO.
+000420* 09/08/2026  RA     AGREGADO UN CHECKPOINT CADA 20 VALORES EN
+000430*                    MODO INTERACTIVO, CON OPCION DE REANUDAR, PARA
+000440*                    QUE UNA LISTA LARGA INTERRUMPIDA NO OBLIGUE A
+000450*                    VOLVER A CONTAR DESDE CERO.
+000460* 09/08/2026  RA     EN MODO BATCH, UN CERO LEIDO DEL ARCHIVO YA NO
+000470*                    CORTA EL CICLO (ESO QUEDA RESERVADO AL CENTINELA
+000480*                    DE MODO INTERACTIVO); EL LOTE LO TERMINA
+000490*                    UNICAMENTE CON EL AT END DEL READ.
+000500* 09/08/2026  RA     CKPT-SUMA-POSITIVOS Y CKPT-SUMA-NEGATIVOS PASAN
+000510*                    A SIGN LEADING SEPARATE CHARACTER, IGUAL QUE LOS
+000520*                    DEMAS CAMPOS CON SIGNO QUE EL PROGRAMA ESCRIBE EN
+000530*                    ARCHIVOS LINE SEQUENTIAL.
+000540* 09/08/2026  RA     SI LA ENTRADA SE DA POR AGOTADA (COPY VALNUMP)
+000550*                    YA NO SE HACIA STOP RUN DIRECTO, LO QUE SE
+000560*                    SALTEABA TOTALES, CHECKPOINT Y AUDITORIA DE
+000570*                    FIN DE CORRIDA; AHORA 2000-PROCESAR-LISTA CORTA
+000580*                    EL CICLO PONIENDO FIN-DE-DATOS Y EL PROGRAMA
+000590*                    SIGUE POR 8000/8600/8700/9999 COMO SI HUBIERA
+000600*                    TERMINADO NORMAL. DE PASO, CANT-POSITIVO Y
+000610*                    CANT-NEGATIVO PASAN A PIC 9(05) IGUAL QUE
+000620*                    TOT-CANT-POSITIVO/TOT-CANT-NEGATIVO EN TOTCTL1,
+000630*                    PORQUE CON PIC 9(02) UNA LISTA DE UN DIA ENTERO
+000640*                    PODIA DAR VUELTA EL CONTADOR SIN AVISAR.
+000650* 09/08/2026  RA     GRABAR-CHECKPOINT Y CARGAR-CHECKPOINT PASAN A
+000660*                    2200- Y 2300- RESPECTIVAMENTE, PARA QUE TODOS
+000670*                    LOS PARRAFOS DEL PROGRAMA QUEDEN NUMERADOS Y NO
+000680*                    SOLO LOS PRINCIPALES.
+000690******************************************************************
+000700 ENVIRONMENT DIVISION.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT NUMEROS-IN ASSIGN TO "NUMEROS"
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750     SELECT TOTALES-OUT ASSIGN TO "TOTALES"
+000760         ORGANIZATION IS LINE SEQUENTIAL.
+000770     SELECT CHECKPOINT-FILE ASSIGN TO "CKPT1"
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-AUDIT-STATUS.
+
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  NUMEROS-IN
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  REG-NUMEROS-IN.
+000870     05  NUM-IN                  PIC S9(03)
+000880         SIGN LEADING SEPARATE CHARACTER.
+
+000890 FD  TOTALES-OUT
+000900     LABEL RECORDS ARE STANDARD.
+000910 01  REG-TOTALES-OUT.
+000920     COPY TOTCTL1.
+
+000930 FD  CHECKPOINT-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  REG-CHECKPOINT.
+000960     05  CKPT-CANT-POSITIVO      PIC 9(05).
+000970     05  CKPT-SEPARADOR-1        PIC X(01).
+000980     05  CKPT-CANT-NEGATIVO      PIC 9(05).
+000990     05  CKPT-SEPARADOR-2        PIC X(01).
+001000     05  CKPT-SUMA-POSITIVOS     PIC S9(05)
+001010         SIGN LEADING SEPARATE CHARACTER.
+001020     05  CKPT-SEPARADOR-3        PIC X(01).
+001030     05  CKPT-SUMA-NEGATIVOS     PIC S9(05)
+001040         SIGN LEADING SEPARATE CHARACTER.
+001050     05  CKPT-SEPARADOR-4        PIC X(01).
+001060     05  CKPT-CANT-TOTAL-NO-CERO PIC 9(04).
+
+001070 FD  AUDIT-LOG
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  REG-AUDIT-LOG.
+001100     COPY AUDITLOG.
+
+001110 WORKING-STORAGE SECTION.
+001120 01  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+001130 01  NUM                         PIC S9(03) VALUE 1.
+001140     COPY VALNUM.
+001150 01  CANT-POSITIVO               PIC 9(05) VALUE 0.
+001160 01  CANT-NEGATIVO               PIC 9(05) VALUE 0.
+001170 01  SUMA-POSITIVOS              PIC S9(05) VALUE 0.
+001180 01  SUMA-NEGATIVOS              PIC S9(05) VALUE 0.
+001190 01  PROMEDIO                    PIC S9(03)V99 VALUE 0.
+001200 01  CANT-TOTAL-NO-CERO          PIC 9(04) VALUE 0.
+001210 01  GRAN-TOTAL                  PIC 9(05) VALUE 0.
+
+001220 01  SW-MODO-EJECUCION           PIC X(01) VALUE "I".
+001230     88  MODO-BATCH                        VALUE "B".
+001240     88  MODO-INTERACTIVO                  VALUE "I".
+
+001250 01  SW-FIN-DATOS                PIC X(01) VALUE "N".
+001260     88  FIN-DE-DATOS                      VALUE "S".
+001270     88  NO-FIN-DE-DATOS                   VALUE "N".
+
+001280 01  SW-REANUDAR                 PIC X(01) VALUE "N".
+001290     88  REANUDAR-DESDE-CHECKPOINT         VALUE "S".
+
+001300 01  WS-COCIENTE                 PIC 9(04) VALUE 0.
+001310 01  WS-RESTO                    PIC 9(02) VALUE 0.
+
+001320 PROCEDURE DIVISION.
+001330******************************************************************
+001340* 0000-MAINLINE-CONTROL
+001350******************************************************************
+001360 0000-MAINLINE-CONTROL.
+001370     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001380     PERFORM 2000-PROCESAR-LISTA THRU 2000-EXIT
+001390         UNTIL FIN-DE-DATOS.
+001400     PERFORM 8000-MOSTRAR-RESULTADO THRU 8000-EXIT.
+001410     PERFORM 8600-GRABAR-CONTROL-TOTAL THRU 8600-EXIT.
+001420     PERFORM 8700-GRABAR-AUDITORIA THRU 8700-EXIT.
+001430     PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+001440     GOBACK.
+
+001450******************************************************************
+001460* 1000-INICIALIZAR - DETERMINA EL MODO DE EJECUCION, ABRE EL
+001470* ARCHIVO DE ENTRADA CUANDO SE TRABAJA EN LOTE Y, EN MODO
+001480* INTERACTIVO, OFRECE REANUDAR DESDE EL ULTIMO CHECKPOINT.
+001490******************************************************************
+001500 1000-INICIALIZAR.
+001510     ACCEPT SW-MODO-EJECUCION FROM ENVIRONMENT "EJER1-MODO".
+001520     IF SW-MODO-EJECUCION NOT = "B"
+001530         AND SW-MODO-EJECUCION NOT = "I"
+001540         MOVE "I" TO SW-MODO-EJECUCION
+001550     END-IF.
+001560     IF MODO-BATCH
+001570         OPEN INPUT NUMEROS-IN
+001580     ELSE
+001590         DISPLAY "DESEA REANUDAR DESDE EL CHECKPOINT (S/N)?"
+001600         ACCEPT SW-REANUDAR
+001610         IF REANUDAR-DESDE-CHECKPOINT
+001620             PERFORM 2300-CARGAR-CHECKPOINT THRU 2300-EXIT
+001630         END-IF
+001640     END-IF.
+001650 1000-EXIT.
+001660     EXIT.
+
+001670******************************************************************
+001680* 2000-PROCESAR-LISTA - OBTIENE UN VALOR, DESDE EL ARCHIVO EN
+001690* MODO BATCH O DESDE LA TERMINAL EN MODO INTERACTIVO, Y LO
+001700* CLASIFICA. EN MODO INTERACTIVO EL CERO CORTA EL CICLO (ES EL
+001710* CENTINELA QUE EL OPERADOR USA PARA INDICAR QUE TERMINO LA
+001720* LISTA); EN MODO BATCH EL CICLO LO CORTA UNICAMENTE EL FIN DE
+001730* ARCHIVO, ASI QUE UN CERO EN EL ARCHIVO ES UN VALOR COMO
+001740* CUALQUIER OTRO.
+001750******************************************************************
+001760 2000-PROCESAR-LISTA.
+001770     IF MODO-BATCH
+001780         READ NUMEROS-IN
+001790             AT END
+001800                 SET FIN-DE-DATOS TO TRUE
+001810             NOT AT END
+001820                 MOVE NUM-IN TO NUM
+001830         END-READ
+001840     ELSE
+001850         PERFORM ACEPTAR-NUM-VALIDO THRU ACEPTAR-NUM-VALIDO-EXIT
+001860         IF ENTRADA-AGOTADA
+001870             SET FIN-DE-DATOS TO TRUE
+001880         END-IF
+001890     END-IF.
+
+001900     IF NOT FIN-DE-DATOS
+001910         IF MODO-INTERACTIVO AND NUM = 0
+001920             SET FIN-DE-DATOS TO TRUE
+001930         ELSE
+001940             PERFORM 2100-CLASIFICAR-VALOR THRU 2100-EXIT
+001950         END-IF
+001960     END-IF.
+001970 2000-EXIT.
+001980     EXIT.
+
+001990 2100-CLASIFICAR-VALOR.
+002000     IF NUM > 0
+002010         ADD 1 TO CANT-POSITIVO
+002020         ADD NUM TO SUMA-POSITIVOS
+002030         ADD 1 TO CANT-TOTAL-NO-CERO
+002040     ELSE
+002050         IF NUM < 0
+002060             ADD 1 TO CANT-NEGATIVO
+002070             ADD NUM TO SUMA-NEGATIVOS
+002080             ADD 1 TO CANT-TOTAL-NO-CERO
+002090         END-IF
+002100     END-IF.
+002110     IF MODO-INTERACTIVO
+002120         DIVIDE CANT-TOTAL-NO-CERO BY 20 GIVING WS-COCIENTE
+002130             REMAINDER WS-RESTO
+002140         IF WS-RESTO = 0
+002150             PERFORM 2200-GRABAR-CHECKPOINT THRU 2200-EXIT
+002160         END-IF
+002170     END-IF.
+002180 2100-EXIT.
+002190     EXIT.
+
+002200******************************************************************
+002210* 2200-GRABAR-CHECKPOINT - DEJA UN PUNTO DE REINICIO CADA 20
+002220* NO-CERO ACEPTADOS EN MODO INTERACTIVO, PARA QUE UNA LISTA LARGA
+002230* INTERRUMPIDA SE PUEDA REANUDAR SIN VOLVER A CONTAR DESDE CERO.
+002240******************************************************************
+002250 2200-GRABAR-CHECKPOINT.
+002260     MOVE CANT-POSITIVO      TO CKPT-CANT-POSITIVO.
+002270     MOVE CANT-NEGATIVO      TO CKPT-CANT-NEGATIVO.
+002280     MOVE SUMA-POSITIVOS     TO CKPT-SUMA-POSITIVOS.
+002290     MOVE SUMA-NEGATIVOS     TO CKPT-SUMA-NEGATIVOS.
+002300     MOVE CANT-TOTAL-NO-CERO TO CKPT-CANT-TOTAL-NO-CERO.
+002310     MOVE SPACE TO CKPT-SEPARADOR-1.
+002320     MOVE SPACE TO CKPT-SEPARADOR-2.
+002330     MOVE SPACE TO CKPT-SEPARADOR-3.
+002340     MOVE SPACE TO CKPT-SEPARADOR-4.
+002350     OPEN OUTPUT CHECKPOINT-FILE.
+002360     WRITE REG-CHECKPOINT.
+002370     CLOSE CHECKPOINT-FILE.
+002380 2200-EXIT.
+002390     EXIT.
+
+002400******************************************************************
+002410* 2300-CARGAR-CHECKPOINT - RECUPERA LOS CONTADORES Y SUMAS DEL
+002420* CHECKPOINT PARA REANUDAR UNA LISTA INTERRUMPIDA.
+002430******************************************************************
+002440 2300-CARGAR-CHECKPOINT.
+002450     OPEN INPUT CHECKPOINT-FILE.
+002460     READ CHECKPOINT-FILE
+002470         AT END
+002480             DISPLAY "NO HAY CHECKPOINT, SE REINICIA DESDE CERO"
+002490         NOT AT END
+002500             MOVE CKPT-CANT-POSITIVO      TO CANT-POSITIVO
+002510             MOVE CKPT-CANT-NEGATIVO      TO CANT-NEGATIVO
+002520             MOVE CKPT-SUMA-POSITIVOS     TO SUMA-POSITIVOS
+002530             MOVE CKPT-SUMA-NEGATIVOS     TO SUMA-NEGATIVOS
+002540             MOVE CKPT-CANT-TOTAL-NO-CERO TO CANT-TOTAL-NO-CERO
+002550             DISPLAY "REANUDANDO DESDE EL CHECKPOINT, "
+002560                 CANT-TOTAL-NO-CERO " VALORES YA PROCESADOS"
+002570     END-READ.
+002580     CLOSE CHECKPOINT-FILE.
+002590 2300-EXIT.
+002600     EXIT.
+
+002610******************************************************************
+002620* 8000-MOSTRAR-RESULTADO
+002630******************************************************************
+002640 8000-MOSTRAR-RESULTADO.
+002650     DISPLAY CANT-POSITIVO.
+002660     DISPLAY CANT-NEGATIVO.
+002670     DISPLAY "SUMA DE POSITIVOS: " SUMA-POSITIVOS.
+002680     DISPLAY "SUMA DE NEGATIVOS: " SUMA-NEGATIVOS.
+002690     IF CANT-TOTAL-NO-CERO > 0
+002700         COMPUTE PROMEDIO ROUNDED =
+002710             (SUMA-POSITIVOS + SUMA-NEGATIVOS)
+002720             / CANT-TOTAL-NO-CERO
+002730     ELSE
+002740         MOVE 0 TO PROMEDIO
+002750     END-IF.
+002760     DISPLAY "PROMEDIO: " PROMEDIO.
+002770 8000-EXIT.
+002780     EXIT.
+
+002790******************************************************************
+002800* 8600-GRABAR-CONTROL-TOTAL - DEJA EN EL ARCHIVO DE TOTALES DE
+002810* CONTROL LOS CONTADORES FINALES Y EL GRAN TOTAL, PARA QUE SE
+002820* PUEDA CONCILIAR CONTRA EL CONTEO DE REGISTROS DEL JOB LOG.
+002830******************************************************************
+002840 8600-GRABAR-CONTROL-TOTAL.
+002850     COMPUTE GRAN-TOTAL = CANT-POSITIVO + CANT-NEGATIVO.
+002860     MOVE CANT-POSITIVO TO TOT-CANT-POSITIVO.
+002870     MOVE CANT-NEGATIVO TO TOT-CANT-NEGATIVO.
+002880     MOVE SPACE TO TOT-SEPARADOR-1.
+002890     MOVE SPACE TO TOT-SEPARADOR-2.
+002900     MOVE GRAN-TOTAL    TO TOT-GRAN-TOTAL.
+002910     OPEN OUTPUT TOTALES-OUT.
+002920     WRITE REG-TOTALES-OUT.
+002930     CLOSE TOTALES-OUT.
+002940 8600-EXIT.
+002950     EXIT.
+
+002960******************************************************************
+002970* 8700-GRABAR-AUDITORIA - AGREGA UN REGISTRO AL LOG DE AUDITORIA
+002980* COMPARTIDO CON EL OPERADOR, LA FECHA/HORA Y EL RESULTADO CLAVE
+002990* DE ESTA CORRIDA.
+003000******************************************************************
+003010 8700-GRABAR-AUDITORIA.
+003020     ACCEPT AUD-OPERADOR FROM ENVIRONMENT "USER".
+003030     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+003040     ACCEPT AUD-HORA FROM TIME.
+003050     MOVE "EJERCICIO1" TO AUD-PROGRAMA.
+003060     MOVE SPACE TO AUD-RESULTADO.
+003070     STRING "POS=" CANT-POSITIVO " NEG=" CANT-NEGATIVO
+003080         DELIMITED BY SIZE INTO AUD-RESULTADO.
+003090     MOVE SPACE TO AUD-SEPARADOR-1.
+003100     MOVE SPACE TO AUD-SEPARADOR-2.
+003110     MOVE SPACE TO AUD-SEPARADOR-3.
+003120     MOVE SPACE TO AUD-SEPARADOR-4.
+003130     OPEN EXTEND AUDIT-LOG.
+003140     IF WS-AUDIT-STATUS NOT = "00"
+003150         OPEN OUTPUT AUDIT-LOG
+003160     END-IF.
+003170     WRITE REG-AUDIT-LOG.
+003180     CLOSE AUDIT-LOG.
+003190 8700-EXIT.
+003200     EXIT.
+
+003210******************************************************************
+003220* 9999-FINALIZAR - CIERRA EL ARCHIVO DE ENTRADA SI SE ABRIO.
+003230******************************************************************
+003240 9999-FINALIZAR.
+003250     IF MODO-BATCH
+003260         CLOSE NUMEROS-IN
+003270     END-IF.
+003280 9999-EXIT.
+003290     EXIT.
+
+003300     COPY VALNUMP.
+
+003310 END PROGRAM EJERCICIO1.
