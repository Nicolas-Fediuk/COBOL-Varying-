@@ -1,39 +1,319 @@
-      ******************************************************************
-      *Hacer un programa para ingresar una lista de 10 números, luego informar cuántos son
-      *positivos, cuántos son negativos, y cuántos iguales a cero.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO3.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CICLO PIC 9(2).
-       01  NUM PIC S9(2).
-       01  POSITIVOS PIC 9(2).
-       01  NEGATIVOS PIC 9(2).
-       01  CEROS PIC 9(2).
-       PROCEDURE DIVISION.
-
-           DISPLAY "INGRESE 1O NUMEROS".
-           PERFORM CONTAR VARYING CICLO FROM 0 BY 1 UNTIL CICLO = 10.
-           PERFORM MOSTRAR.
-           STOP RUN.
-
-               MOSTRAR.
-                   DISPLAY "CANTIDAD DE NUMEROS POSITIVOS: "POSITIVOS.
-                   DISPLAY "CANTIDAD DE NUMEROS NEGATIVOS: "NEGATIVOS.
-                   DISPLAY "CANTIDAD DE CEROS: "CEROS.
-
-               CONTAR.
-                   ACCEPT NUM.
-                   IF NUM < 0
-                       ADD 1 TO NEGATIVOS
-                       ELSE
-                           IF NUM > 0
-                               ADD 1 TO POSITIVOS
-                               ELSE
-                                   ADD 1 TO CEROS
-                           END-IF
-                    END-IF.
-
-       END PROGRAM EJERCICIO3.
+000100******************************************************************
+000110*Hacer un programa para ingresar una lista de 10 números, luego informar cuántos son
+000120*positivos, cuántos son negativos, y cuántos iguales a cero.
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.    EJERCICIO3 IS INITIAL PROGRAM.
+000160 AUTHOR.        R. ALONSO.
+000170 INSTALLATION.  DEPTO. DESARROLLO.
+000180 DATE-WRITTEN.  09/08/2026.
+000190 DATE-COMPILED.
+000200******************************************************************
+000210* HISTORIAL DE MODIFICACIONES
+000220* FECHA       INIC.  DESCRIPCION
+000230* 09/08/2026  RA     LOS 10 VALORES SE GUARDAN EN UNA TABLA Y SE
+000240*                    DETALLAN CON SU CLASIFICACION DEBAJO DEL
+000250*                    RESUMEN, PARA AUDITAR LO INGRESADO.
+000260* 09/08/2026  RA     EL RESUMEN AHORA MUESTRA TAMBIEN EL
+000270*                    PORCENTAJE DE CADA CONTEO SOBRE LOS 10.
+000280* 09/08/2026  RA     AGREGADO UN CICLO EXTERNO PARA PROCESAR
+000290*                    VARIOS LOTES DE 10 EN UNA SOLA CORRIDA, CON
+000300*                    UN GRAN TOTAL AL FINAL.
+000310* 09/08/2026  RA     AGREGADO ARCHIVO DE TOTALES ACUMULADOS DEL
+000320*                    MES (MTD), QUE SE LEE AL INICIO Y SE
+000330*                    REGRABA AL FINAL DE CADA CORRIDA.
+000340* 09/08/2026  RA     CICLO, NUM Y LOS CONTADORES DE POSITIVOS/
+000350*                    NEGATIVOS/CEROS PASAN AL COPY LISTCTR,
+000360*                    COMPARTIDO CON LOS DEMAS EJERCICIOS.
+000370* 09/08/2026  RA     CAMBIADO STOP RUN POR GOBACK PARA QUE EL
+000380*                    PROGRAMA TAMBIEN SE PUEDA INVOCAR POR CALL
+000390*                    DESDE EL MENU PRINCIPAL. SE DECLARA IS INITIAL
+000400*                    PROGRAM PARA QUE CADA CALL ARRANQUE CON SU
+000410*                    WORKING-STORAGE EN BLANCO.
+000420* 09/08/2026  RA     AGREGADO UN ARCHIVO DE TOTALES DE CONTROL CON
+000430*                    EL DESGLOSE DE LA CORRIDA (DISTINTO DEL
+000440*                    ACUMULADO DEL MES), PARA QUE EL RESUMEN DE
+000450*                    FIN DE DIA PUEDA LEER EL RESULTADO DE LA
+000460*                    CORRIDA SIN ESPERAR AL CIERRE DE MES.
+000470* 09/08/2026  RA     AGREGADO UN REGISTRO AL LOG DE AUDITORIA
+000480*                    COMPARTIDO (COPY AUDITLOG) AL FINALIZAR CADA
+000490*                    CORRIDA, CON EL OPERADOR, LA FECHA/HORA Y EL
+000500*                    RESULTADO CLAVE.
+000510* 09/08/2026  RA     NUM Y TN-VALOR AMPLIADOS A PIC S9(5)V99 (VIA
+000520*                    EL COPY LISTCTR Y LA TABLA) PARA ACEPTAR
+000530*                    LECTURAS CON DECIMALES.
+000540* 09/08/2026  RA     ACCEPT NUM AHORA VALIDA LA ENTRADA (COPY
+000550*                    VALNUM/VALNUMP) Y VUELVE A PEDIR EL VALOR SI
+000560*                    NO ES UN NUMERO.
+000570* 09/08/2026  RA     AGREGADO UN CONTROL DE RANGO SOBRE NUM: UNA
+000580*                    LECTURA FUERA DE +/-9999.99 SE SIGUE
+000590*                    ACEPTANDO (EL CAMPO YA LA SOPORTA) PERO SE
+000600*                    AVISA EN LA PANTALLA Y EN EL RESUMEN.
+000610* 09/08/2026  RA     SI ACEPTAR-NUM-VALIDO AGOTA LA ENTRADA, LOS
+000620*                    CICLOS DE LOTE Y DE CONTEO SE CORTAN EN EL
+000630*                    ACTO (ENTRADA-AGOTADA) EN VEZ DE SEGUIR
+000640*                    PROCESANDO UN VALOR INVALIDO, PERO SE SIGUE
+000650*                    PASANDO POR EL GRAN TOTAL, EL MTD, EL CONTROL
+000660*                    Y LA AUDITORIA PARA QUE UNA CORRIDA TRUNCADA
+000670*                    NO DEJE ESOS ARCHIVOS SIN GRABAR.
+000680* 09/08/2026  RA     PARRAFOS RENUMERADOS CON EL MISMO ESQUEMA DE
+000690*                    EJERCICIO1/EJERCICIO2 (1000/2000/8000/8500/
+000700*                    8600/8700) PARA QUE LA CONVENCION SEA PAREJA
+000710*                    EN TODO EL SUITE.
+000720******************************************************************
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT MTD-TOTALES ASSIGN TO "MTD3TOT"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-MTD-STATUS.
+000790     SELECT CONTROL-OUT ASSIGN TO "CONTROL3"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000810     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-AUDIT-STATUS.
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  MTD-TOTALES
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  REG-MTD-TOTALES.
+000890     05  MTD-POSITIVOS       PIC 9(06).
+000900     05  MTD-SEPARADOR-1     PIC X(01).
+000910     05  MTD-NEGATIVOS       PIC 9(06).
+000920     05  MTD-SEPARADOR-2     PIC X(01).
+000930     05  MTD-CEROS           PIC 9(06).
+000940 FD  CONTROL-OUT
+000950     LABEL RECORDS ARE STANDARD.
+000960 01  REG-CONTROL-OUT.
+000970     COPY CONTEO3.
+000980 FD  AUDIT-LOG
+000990     LABEL RECORDS ARE STANDARD.
+001000 01  REG-AUDIT-LOG.
+001010     COPY AUDITLOG.
+001020 WORKING-STORAGE SECTION.
+001030 01  WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+001040 01  WS-MTD-STATUS           PIC X(02) VALUE "00".
+001050 01  WS-ACUM-POSITIVOS       PIC 9(06) VALUE 0.
+001060 01  WS-ACUM-NEGATIVOS       PIC 9(06) VALUE 0.
+001070 01  WS-ACUM-CEROS           PIC 9(06) VALUE 0.
+001080     COPY LISTCTR.
+001090     COPY VALNUM.
+001100 01  PCT-POSITIVOS               PIC 9(03) VALUE 0.
+001110 01  PCT-NEGATIVOS               PIC 9(03) VALUE 0.
+001120 01  PCT-CEROS                   PIC 9(03) VALUE 0.
+
+001130 01  TABLA-NUMEROS.
+001140     05  TABLA-NUMERO OCCURS 10 TIMES INDEXED BY IDX-NUM.
+001150         10  TN-VALOR            PIC S9(05)V99.
+001160         10  TN-TAG              PIC X(03).
+
+001170 01  NUM-LOTES                   PIC 9(02) VALUE 0.
+001180 01  LOTE-ACTUAL                 PIC 9(02) VALUE 0.
+001190 01  GT-POSITIVOS                PIC 9(04) VALUE 0.
+001200 01  GT-NEGATIVOS                PIC 9(04) VALUE 0.
+001210 01  GT-CEROS                    PIC 9(04) VALUE 0.
+001220 01  GT-FUERA-DE-RANGO           PIC 9(04) VALUE 0.
+
+001230 PROCEDURE DIVISION.
+001240******************************************************************
+001250* 0000-MAINLINE-CONTROL
+001260******************************************************************
+001270 0000-MAINLINE-CONTROL.
+001280     PERFORM 1000-CARGAR-MTD THRU 1000-EXIT.
+001290     DISPLAY "INGRESE LA CANTIDAD DE LOTES DE 10 A PROCESAR".
+001300     ACCEPT NUM-LOTES.
+001310     PERFORM 2000-PROCESAR-LOTE THRU 2000-EXIT
+001320         VARYING LOTE-ACTUAL FROM 1 BY 1
+001330         UNTIL LOTE-ACTUAL > NUM-LOTES OR ENTRADA-AGOTADA.
+001340     PERFORM 8000-MOSTRAR-GRAN-TOTAL THRU 8000-EXIT.
+001350     PERFORM 8500-GRABAR-MTD THRU 8500-EXIT.
+001360     PERFORM 8600-GRABAR-CONTROL-TOTAL THRU 8600-EXIT.
+001370     PERFORM 8700-GRABAR-AUDITORIA THRU 8700-EXIT.
+001380     GOBACK.
+
+001390******************************************************************
+001400* 1000-CARGAR-MTD - RECUPERA LOS TOTALES ACUMULADOS DEL MES DESDE
+001410* LA CORRIDA ANTERIOR. SI EL ARCHIVO NO EXISTE TODAVIA (PRIMERA
+001420* CORRIDA DEL MES) SE ARRANCA DESDE CERO.
+001430******************************************************************
+001440 1000-CARGAR-MTD.
+001450     MOVE 0 TO WS-ACUM-POSITIVOS.
+001460     MOVE 0 TO WS-ACUM-NEGATIVOS.
+001470     MOVE 0 TO WS-ACUM-CEROS.
+001480     OPEN INPUT MTD-TOTALES.
+001490     IF WS-MTD-STATUS = "00"
+001500         READ MTD-TOTALES
+001510             NOT AT END
+001520                 MOVE MTD-POSITIVOS TO WS-ACUM-POSITIVOS
+001530                 MOVE MTD-NEGATIVOS TO WS-ACUM-NEGATIVOS
+001540                 MOVE MTD-CEROS     TO WS-ACUM-CEROS
+001550         END-READ
+001560         CLOSE MTD-TOTALES
+001570     END-IF.
+001580 1000-EXIT.
+001590     EXIT.
+
+001600******************************************************************
+001610* 2000-PROCESAR-LOTE - INGRESA UN LOTE DE 10 VALORES, MUESTRA SU
+001620* RESUMEN Y ACUMULA SUS CONTEOS EN EL GRAN TOTAL.
+001630******************************************************************
+001640 2000-PROCESAR-LOTE.
+001650     MOVE 0 TO POSITIVOS.
+001660     MOVE 0 TO NEGATIVOS.
+001670     MOVE 0 TO CEROS.
+001680     MOVE 0 TO CANT-FUERA-DE-RANGO.
+001690     DISPLAY "LOTE " LOTE-ACTUAL ": INGRESE 1O NUMEROS".
+001700     PERFORM 2100-CONTAR THRU 2100-EXIT
+001710         VARYING CICLO FROM 0 BY 1
+001720         UNTIL CICLO = 10 OR ENTRADA-AGOTADA.
+001730     PERFORM 2200-MOSTRAR THRU 2200-EXIT.
+001740     ADD POSITIVOS TO GT-POSITIVOS.
+001750     ADD NEGATIVOS TO GT-NEGATIVOS.
+001760     ADD CEROS     TO GT-CEROS.
+001770     ADD CANT-FUERA-DE-RANGO TO GT-FUERA-DE-RANGO.
+001780 2000-EXIT.
+001790     EXIT.
+
+001800******************************************************************
+001810* 2100-CONTAR - ACEPTA UN VALOR, LO CLASIFICA Y LO DEJA GUARDADO
+001820* EN LA TABLA DE LA POSICION QUE LE CORRESPONDE.
+001830******************************************************************
+001840 2100-CONTAR.
+001850     PERFORM ACEPTAR-NUM-VALIDO THRU ACEPTAR-NUM-VALIDO-EXIT.
+001860     IF NOT ENTRADA-AGOTADA
+001870         IF NUM > 9999.99 OR NUM < -9999.99
+001880             ADD 1 TO CANT-FUERA-DE-RANGO
+001890             DISPLAY "  VALOR FUERA DEL RANGO ESPERADO: " NUM
+001900         END-IF
+001910         MOVE NUM TO TN-VALOR (CICLO + 1)
+001920         IF NUM < 0
+001930             ADD 1 TO NEGATIVOS
+001940             MOVE "NEG" TO TN-TAG (CICLO + 1)
+001950         ELSE
+001960             IF NUM > 0
+001970                 ADD 1 TO POSITIVOS
+001980                 MOVE "POS" TO TN-TAG (CICLO + 1)
+001990             ELSE
+002000                 ADD 1 TO CEROS
+002010                 MOVE "CER" TO TN-TAG (CICLO + 1)
+002020             END-IF
+002030         END-IF
+002040     END-IF.
+002050 2100-EXIT.
+002060     EXIT.
+
+002070******************************************************************
+002080* 2200-MOSTRAR - RESUMEN DE CONTEOS Y DETALLE DE LOS 10 VALORES
+002090* INGRESADOS CON SU CLASIFICACION, PARA EL LOTE ACTUAL.
+002100******************************************************************
+002110 2200-MOSTRAR.
+002120     COMPUTE PCT-POSITIVOS = (POSITIVOS * 100) / 10.
+002130     COMPUTE PCT-NEGATIVOS = (NEGATIVOS * 100) / 10.
+002140     COMPUTE PCT-CEROS     = (CEROS * 100) / 10.
+002150     DISPLAY "CANTIDAD DE NUMEROS POSITIVOS: " POSITIVOS
+002160         " (" PCT-POSITIVOS "%)".
+002170     DISPLAY "CANTIDAD DE NUMEROS NEGATIVOS: " NEGATIVOS
+002180         " (" PCT-NEGATIVOS "%)".
+002190     DISPLAY "CANTIDAD DE CEROS: " CEROS
+002200         " (" PCT-CEROS "%)".
+002210     IF CANT-FUERA-DE-RANGO > 0
+002220         DISPLAY "ATENCION: " CANT-FUERA-DE-RANGO
+002230             " LECTURA(S) FUERA DEL RANGO ESPERADO (+/-9999.99)"
+002240     END-IF.
+002250     DISPLAY "DETALLE DE LOS VALORES INGRESADOS:".
+002260     PERFORM 2210-DETALLAR-NUMERO THRU 2210-EXIT
+002270         VARYING IDX-NUM FROM 1 BY 1 UNTIL IDX-NUM > 10.
+002280 2200-EXIT.
+002290     EXIT.
+
+002300 2210-DETALLAR-NUMERO.
+002310     DISPLAY "  " TN-VALOR (IDX-NUM) " " TN-TAG (IDX-NUM).
+002320 2210-EXIT.
+002330     EXIT.
+
+002340******************************************************************
+002350* 8000-MOSTRAR-GRAN-TOTAL - TOTAL DE TODOS LOS LOTES PROCESADOS EN
+002360* ESTA CORRIDA.
+002370******************************************************************
+002380 8000-MOSTRAR-GRAN-TOTAL.
+002390     DISPLAY "GRAN TOTAL DE " NUM-LOTES " LOTES:".
+002400     DISPLAY "  POSITIVOS: " GT-POSITIVOS.
+002410     DISPLAY "  NEGATIVOS: " GT-NEGATIVOS.
+002420     DISPLAY "  CEROS: " GT-CEROS.
+002430     IF GT-FUERA-DE-RANGO > 0
+002440         DISPLAY "  FUERA DE RANGO: " GT-FUERA-DE-RANGO
+002450     END-IF.
+002460 8000-EXIT.
+002470     EXIT.
+
+002480******************************************************************
+002490* 8500-GRABAR-MTD - SUMA LOS TOTALES DE ESTA CORRIDA A LO
+002500* ACUMULADO DEL MES Y REGRABA EL ARCHIVO PARA LA PROXIMA CORRIDA.
+002510******************************************************************
+002520 8500-GRABAR-MTD.
+002530     ADD GT-POSITIVOS TO WS-ACUM-POSITIVOS.
+002540     ADD GT-NEGATIVOS TO WS-ACUM-NEGATIVOS.
+002550     ADD GT-CEROS     TO WS-ACUM-CEROS.
+002560     MOVE WS-ACUM-POSITIVOS TO MTD-POSITIVOS.
+002570     MOVE WS-ACUM-NEGATIVOS TO MTD-NEGATIVOS.
+002580     MOVE WS-ACUM-CEROS     TO MTD-CEROS.
+002590     MOVE SPACE             TO MTD-SEPARADOR-1.
+002600     MOVE SPACE             TO MTD-SEPARADOR-2.
+002610     OPEN OUTPUT MTD-TOTALES.
+002620     WRITE REG-MTD-TOTALES.
+002630     CLOSE MTD-TOTALES.
+002640     DISPLAY "ACUMULADO DEL MES:".
+002650     DISPLAY "  POSITIVOS: " WS-ACUM-POSITIVOS.
+002660     DISPLAY "  NEGATIVOS: " WS-ACUM-NEGATIVOS.
+002670     DISPLAY "  CEROS: " WS-ACUM-CEROS.
+002680 8500-EXIT.
+002690     EXIT.
+
+002700******************************************************************
+002710* 8600-GRABAR-CONTROL-TOTAL - DEJA EN UN ARCHIVO DE CONTROL EL
+002720* DESGLOSE DE POSITIVOS/NEGATIVOS/CEROS DE ESTA CORRIDA (DISTINTO
+002730* DEL ACUMULADO DEL MES), PARA QUE OTROS PROGRAMAS PUEDAN LEER EL
+002740* RESULTADO DE LA CORRIDA SIN ESPERAR AL CIERRE DE MES.
+002750******************************************************************
+002760 8600-GRABAR-CONTROL-TOTAL.
+002770     MOVE GT-POSITIVOS TO CTL3-POSITIVOS.
+002780     MOVE GT-NEGATIVOS TO CTL3-NEGATIVOS.
+002790     MOVE GT-CEROS     TO CTL3-CEROS.
+002800     MOVE SPACE        TO CTL3-SEPARADOR-1.
+002810     MOVE SPACE        TO CTL3-SEPARADOR-2.
+002820     OPEN OUTPUT CONTROL-OUT.
+002830     WRITE REG-CONTROL-OUT.
+002840     CLOSE CONTROL-OUT.
+002850 8600-EXIT.
+002860     EXIT.
+
+002870******************************************************************
+002880* 8700-GRABAR-AUDITORIA - AGREGA UN REGISTRO AL LOG DE AUDITORIA
+002890* COMPARTIDO CON EL OPERADOR, LA FECHA/HORA Y EL RESULTADO CLAVE
+002900* DE ESTA CORRIDA.
+002910******************************************************************
+002920 8700-GRABAR-AUDITORIA.
+002930     ACCEPT AUD-OPERADOR FROM ENVIRONMENT "USER".
+002940     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002950     ACCEPT AUD-HORA FROM TIME.
+002960     MOVE "EJERCICIO3" TO AUD-PROGRAMA.
+002970     MOVE SPACE TO AUD-RESULTADO.
+002980     STRING "POS=" GT-POSITIVOS " NEG=" GT-NEGATIVOS
+002990         " CER=" GT-CEROS
+003000         DELIMITED BY SIZE INTO AUD-RESULTADO.
+003010     MOVE SPACE TO AUD-SEPARADOR-1.
+003020     MOVE SPACE TO AUD-SEPARADOR-2.
+003030     MOVE SPACE TO AUD-SEPARADOR-3.
+003040     MOVE SPACE TO AUD-SEPARADOR-4.
+003050     OPEN EXTEND AUDIT-LOG.
+003060     IF WS-AUDIT-STATUS NOT = "00"
+003070         OPEN OUTPUT AUDIT-LOG
+003080     END-IF.
+003090     WRITE REG-AUDIT-LOG.
+003100     CLOSE AUDIT-LOG.
+003110 8700-EXIT.
+003120     EXIT.
+
+003130     COPY VALNUMP.
+
+003140 END PROGRAM EJERCICIO3.
