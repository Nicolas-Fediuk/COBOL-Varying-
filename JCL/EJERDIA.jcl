@@ -0,0 +1,100 @@
+//EJERDIA  JOB (ACCTNO),'SUITE EJERCICIOS DIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* EJERDIA - CORRE LOS CINCO PROGRAMAS EJERCICIO1 A EJERCICIO5
+//* COMO PASOS DE UN MISMO JOB, CADA UNO LEYENDO SU PROPIO
+//* DATASET DE ENTRADA Y ESCRIBIENDO SU DISPLAY A SYSOUT, PARA
+//* QUE TODA LA SUITE CORRA DE NOCHE SIN OPERADOR EN PANTALLA.
+//*
+//* EJERCICIO1 LEE SU LISTA DESDE EL DD NUMEROS (EL MISMO FD
+//* NUMEROS-IN QUE YA USA EN MODO BATCH); LOS DEMAS PASOS, QUE
+//* TODAVIA NO TIENEN UN FD DE ENTRADA PROPIO, RECIBEN SUS
+//* VALORES POR EL DD SYSIN, QUE EL ACCEPT SIN CLAUSULA FROM DE
+//* CADA UNO LEE LINEA POR LINEA IGUAL QUE LEERIA LA TERMINAL.
+//*
+//* HISTORIAL DE MODIFICACIONES
+//* FECHA       INIC.  DESCRIPCION
+//* 09/08/2026  RA     VERSION INICIAL DEL JOB STREAM NOCTURNO.
+//* 09/08/2026  RA     AGREGADOS LOS DD QUE FALTABAN PARA CKPT1,
+//*                    CKPT2, MTD3TOT, CONTROL3, REPORTE5 Y AUDITLOG
+//*                    EN CADA PASO (UN OPEN CONTRA UN SELECT SIN DD
+//*                    ABENDA EN VEZ DE DEVOLVER UN FILE STATUS). SE
+//*                    CAMBIA LA DISPOSITION DE TOTALES Y DE LOS
+//*                    DATASETS NUEVOS A (MOD,CATLG,CATLG), QUE CREA
+//*                    EL DATASET LA PRIMERA NOCHE Y LO REUTILIZA LAS
+//*                    SIGUIENTES, EN VEZ DE (NEW,CATLG,DELETE), QUE
+//*                    SOLO FUNCIONA LA PRIMERA VEZ QUE CORRE EL JOB.
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=EJERCICIO1
+//*        EL SCHEDULER DEBE EXPORTAR EJER1-MODO=B ANTES DE
+//*        SOMETER ESTE JOB, PARA QUE EL PASO LEA NUMEROS EN VEZ
+//*        DE ESPERAR UN OPERADOR EN PANTALLA.
+//NUMEROS  DD DSN=PROD.EJER.NUMEROS,DISP=SHR
+//TOTALES  DD DSN=PROD.EJER.TOTALES,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CKPT1    DD DSN=PROD.EJER.CKPT1,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.EJER.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EJERCICIO2
+//SYSIN    DD DSN=PROD.EJER.SYSIN2,DISP=SHR
+//CKPT2    DD DSN=PROD.EJER.CKPT2,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.EJER.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EJERCICIO3
+//SYSIN    DD DSN=PROD.EJER.SYSIN3,DISP=SHR
+//MTD3TOT  DD DSN=PROD.EJER.MTD3TOT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CONTROL3 DD DSN=PROD.EJER.CONTROL3,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.EJER.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EJERCICIO4
+//SYSIN    DD DSN=PROD.EJER.SYSIN4,DISP=SHR
+//AUDITLOG DD DSN=PROD.EJER.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=EJERCICIO5
+//SYSIN    DD DSN=PROD.EJER.SYSIN5,DISP=SHR
+//REPORTE5 DD DSN=PROD.EJER.REPORTE5,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.EJER.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
