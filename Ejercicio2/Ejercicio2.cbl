@@ -1,45 +1,226 @@
-      ******************************************************************
-      *Hacer un programa para ingresar un N valor que indica la cantidad de números que
-      *componen una lista y luego solicitar se ingresen esos N números. Se pide informar cuantos
-      *son positivos.
-      *Ejemplo: Se ingresa como valor N un 5, y luego se ingresa: 10, -3, 2, 5, 4. Se listará
-      *Cantidad de Positivos: 4
-      *Ejemplo: Se ingresa como valor N un 6, y luego se ingresa: -10, -3, -2, 0, -5, -4. Se listará
-      *Cantidad de Positivos: 0
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO2.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CICLO PIC 9 VALUE 0.
-       01  NUM-CICLO PIC 9(2).
-       01  NUM PIC S9(2).
-       01  NUM-POSITIVO PIC 9(2).
-       01  NUM-NEGATIVO PIC 9(2).
-       PROCEDURE DIVISION.
-
-           DISPLAY "INGRESE LA CANTIDAD DE VALORES".
-           ACCEPT NUM-CICLO.
-
-           DISPLAY "INGRESE LOS VALORES:"
-           PERFORM LISTAR-NUMEROS VARYING CICLO FROM 0 BY 1
-           UNTIL CICLO = NUM-CICLO.
-           PERFORM MOSTRAR-RESULTADO.
-           STOP RUN.
-
-               MOSTRAR-RESULTADO.
-                 DISPLAY "CANTIDAD DE NUMEROS POSITIVOS: "NUM-POSITIVO.
-                 DISPLAY "CANTIDA DE NUMEROS NEGATIVOS: "NUM-NEGATIVO.
-
-               LISTAR-NUMEROS.
-                   ACCEPT NUM.
-                   IF NUM > 0
-                       ADD 1 TO NUM-POSITIVO
-                       ELSE
-                          IF NUM < 0
-                             ADD 1 TO NUM-NEGATIVO
-                          END-IF
-                   END-IF.
-
-       END PROGRAM EJERCICIO2.
+000100******************************************************************
+000110*Hacer un programa para ingresar un N valor que indica la cantidad de números que
+000120*componen una lista y luego solicitar se ingresen esos N números. Se pide informar cuantos
+000130*son positivos.
+000140*Ejemplo: Se ingresa como valor N un 5, y luego se ingresa: 10, -3, 2, 5, 4. Se listará
+000150*Cantidad de Positivos: 4
+000160*Ejemplo: Se ingresa como valor N un 6, y luego se ingresa: -10, -3, -2, 0, -5, -4. Se listará
+000170*Cantidad de Positivos: 0
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EJERCICIO2 IS INITIAL PROGRAM.
+000210 AUTHOR.        R. ALONSO.
+000220 INSTALLATION.  DEPTO. DESARROLLO.
+000230 DATE-WRITTEN.  09/08/2026.
+000240 DATE-COMPILED.
+000250******************************************************************
+000260* HISTORIAL DE MODIFICACIONES
+000270* FECHA       INIC.  DESCRIPCION
+000280* 09/08/2026  RA     CICLO AMPLIADO A PIC 9(02) PARA SOPORTAR LAS
+000290*                    LISTAS DE HASTA 99 VALORES QUE NUM-CICLO YA
+000300*                    PERMITE INGRESAR.
+000310* 09/08/2026  RA     AGREGADA VALIDACION DE NUM-CICLO Y CHECKPOINT
+000320*                    CADA 10 VALORES CON OPCION DE REANUDAR.
+000330* 09/08/2026  RA     CICLO Y NUM PASAN AL COPY LISTCTR, COMPARTIDO
+000340*                    CON LOS DEMAS EJERCICIOS.
+000350* 09/08/2026  RA     CAMBIADO STOP RUN POR GOBACK PARA QUE EL
+000360*                    PROGRAMA TAMBIEN SE PUEDA INVOCAR POR CALL
+000370*                    DESDE EL MENU PRINCIPAL. SE DECLARA IS INITIAL
+000380*                    PROGRAM PARA QUE CADA CALL ARRANQUE CON SU
+000390*                    WORKING-STORAGE EN BLANCO.
+000400* 09/08/2026  RA     AGREGADO UN REGISTRO AL LOG DE AUDITORIA
+000410*                    COMPARTIDO (COPY AUDITLOG) AL FINALIZAR CADA
+000420*                    CORRIDA, CON EL OPERADOR, LA FECHA/HORA Y EL
+000430*                    RESULTADO CLAVE.
+000440* 09/08/2026  RA     ACCEPT NUM AHORA VALIDA LA ENTRADA (COPY
+000450*                    VALNUM/VALNUMP) Y VUELVE A PEDIR EL VALOR SI NO
+000460*                    ES UN NUMERO.
+000470* 09/08/2026  RA     2000-LISTAR-NUMEROS CORTA SU CICLO TAMBIEN
+000480*                    CUANDO SE AGOTA LA ENTRADA (YA NO HAY STOP RUN
+000490*                    EN VALNUMP), PARA QUE EL RESULTADO Y LA
+000500*                    AUDITORIA SE SIGAN GRABANDO CON LO PROCESADO
+000510*                    HASTA ESE PUNTO. DE PASO SE NUMERAN TODOS LOS
+000520*                    PARRAFOS CON EL MISMO ESQUEMA DE EJERCICIO1.
+000530******************************************************************
+000540 ENVIRONMENT DIVISION.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT CHECKPOINT-FILE ASSIGN TO "CKPT2"
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-AUDIT-STATUS.
+
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  CHECKPOINT-FILE
+000650     LABEL RECORDS ARE STANDARD.
+000660 01  REG-CHECKPOINT.
+000670     05  CKPT-NUM-CICLO          PIC 9(02).
+000680     05  CKPT-SEPARADOR-1        PIC X(01).
+000690     05  CKPT-CICLO              PIC 9(02).
+000700     05  CKPT-SEPARADOR-2        PIC X(01).
+000710     05  CKPT-NUM-POSITIVO       PIC 9(02).
+000720     05  CKPT-SEPARADOR-3        PIC X(01).
+000730     05  CKPT-NUM-NEGATIVO       PIC 9(02).
+
+000740 FD  AUDIT-LOG
+000750     LABEL RECORDS ARE STANDARD.
+000760 01  REG-AUDIT-LOG.
+000770     COPY AUDITLOG.
+
+000780 WORKING-STORAGE SECTION.
+000790 01  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+000800     COPY LISTCTR.
+000810     COPY VALNUM.
+000820 01  NUM-CICLO                   PIC 9(02) VALUE 0.
+000830 01  NUM-POSITIVO                PIC 9(02) VALUE 0.
+000840 01  NUM-NEGATIVO                PIC 9(02) VALUE 0.
+000850 01  WS-RESTO                    PIC 9(02) VALUE 0.
+000860 01  WS-COCIENTE                 PIC 9(02) VALUE 0.
+000870 01  WS-CICLO-MAS-UNO            PIC 9(02) VALUE 0.
+
+000880 01  SW-REANUDAR                 PIC X(01) VALUE "N".
+000890     88  REANUDAR-DESDE-CHECKPOINT         VALUE "S".
+
+000900 PROCEDURE DIVISION.
+000910******************************************************************
+000920* 0000-MAINLINE-CONTROL
+000930******************************************************************
+000940 0000-MAINLINE-CONTROL.
+000950     DISPLAY "DESEA REANUDAR DESDE EL ULTIMO CHECKPOINT (S/N)?".
+000960     ACCEPT SW-REANUDAR.
+
+000970     IF REANUDAR-DESDE-CHECKPOINT
+000980         PERFORM 1200-CARGAR-CHECKPOINT THRU 1200-EXIT
+000990     ELSE
+001000         PERFORM 1000-VALIDAR-NUM-CICLO THRU 1000-EXIT
+001010     END-IF.
+
+001020     DISPLAY "INGRESE LOS VALORES:".
+001030     PERFORM 2000-LISTAR-NUMEROS THRU 2000-EXIT
+001040         VARYING CICLO FROM CICLO BY 1
+001050         UNTIL CICLO = NUM-CICLO OR ENTRADA-AGOTADA.
+001060     PERFORM 8000-MOSTRAR-RESULTADO THRU 8000-EXIT.
+001070     PERFORM 8700-GRABAR-AUDITORIA THRU 8700-EXIT.
+001080     GOBACK.
+
+001090******************************************************************
+001100* 1000-VALIDAR-NUM-CICLO - NO ACEPTA SEGUIR SIN UNA CANTIDAD DE
+001110* VALORES MAYOR A CERO.
+001120******************************************************************
+001130 1000-VALIDAR-NUM-CICLO.
+001140     MOVE 0 TO CICLO.
+001150     PERFORM 1100-SOLICITAR-NUM-CICLO THRU 1100-EXIT
+001160         UNTIL NUM-CICLO > 0.
+001170 1000-EXIT.
+001180     EXIT.
+
+001190 1100-SOLICITAR-NUM-CICLO.
+001200     DISPLAY "INGRESE LA CANTIDAD DE VALORES".
+001210     ACCEPT NUM-CICLO.
+001220     IF NUM-CICLO = 0
+001230         DISPLAY "CANTIDAD INVALIDA, DEBE SER MAYOR A CERO"
+001240     END-IF.
+001250 1100-EXIT.
+001260     EXIT.
+
+001270******************************************************************
+001280* 1200-CARGAR-CHECKPOINT - RECUPERA LA CANTIDAD DE VALORES, EL
+001290* PUNTERO DEL CICLO Y LOS CONTADORES DEL ULTIMO CHECKPOINT.
+001300******************************************************************
+001310 1200-CARGAR-CHECKPOINT.
+001320     OPEN INPUT CHECKPOINT-FILE.
+001330     READ CHECKPOINT-FILE
+001340         AT END
+001350             DISPLAY "NO HAY CHECKPOINT, SE REINICIA DESDE CERO"
+001360             PERFORM 1000-VALIDAR-NUM-CICLO THRU 1000-EXIT
+001370         NOT AT END
+001380             MOVE CKPT-NUM-CICLO    TO NUM-CICLO
+001390             MOVE CKPT-CICLO        TO CICLO
+001400             MOVE CKPT-NUM-POSITIVO TO NUM-POSITIVO
+001410             MOVE CKPT-NUM-NEGATIVO TO NUM-NEGATIVO
+001420     END-READ.
+001430     CLOSE CHECKPOINT-FILE.
+001440 1200-EXIT.
+001450     EXIT.
+
+001460******************************************************************
+001470* 2000-LISTAR-NUMEROS
+001480******************************************************************
+001490 2000-LISTAR-NUMEROS.
+001500     PERFORM ACEPTAR-NUM-VALIDO THRU ACEPTAR-NUM-VALIDO-EXIT.
+001510     IF NOT ENTRADA-AGOTADA
+001520         IF NUM > 0
+001530             ADD 1 TO NUM-POSITIVO
+001540         ELSE
+001550             IF NUM < 0
+001560                 ADD 1 TO NUM-NEGATIVO
+001570             END-IF
+001580         END-IF
+001590         COMPUTE WS-CICLO-MAS-UNO = CICLO + 1
+001600         DIVIDE WS-CICLO-MAS-UNO BY 10 GIVING WS-COCIENTE
+001610             REMAINDER WS-RESTO
+001620         IF WS-RESTO = 0
+001630             PERFORM 2200-GRABAR-CHECKPOINT THRU 2200-EXIT
+001640         END-IF
+001650     END-IF.
+001660 2000-EXIT.
+001670     EXIT.
+
+001680******************************************************************
+001690* 2200-GRABAR-CHECKPOINT - DEJA UN PUNTO DE REINICIO CADA 10
+001700* VALORES ACEPTADOS PARA QUE UNA SESION LARGA SE PUEDA REANUDAR.
+001710******************************************************************
+001720 2200-GRABAR-CHECKPOINT.
+001730     MOVE NUM-CICLO        TO CKPT-NUM-CICLO.
+001740     MOVE WS-CICLO-MAS-UNO TO CKPT-CICLO.
+001750     MOVE NUM-POSITIVO     TO CKPT-NUM-POSITIVO.
+001760     MOVE NUM-NEGATIVO     TO CKPT-NUM-NEGATIVO.
+001770     MOVE SPACE            TO CKPT-SEPARADOR-1.
+001780     MOVE SPACE            TO CKPT-SEPARADOR-2.
+001790     MOVE SPACE            TO CKPT-SEPARADOR-3.
+001800     OPEN OUTPUT CHECKPOINT-FILE.
+001810     WRITE REG-CHECKPOINT.
+001820     CLOSE CHECKPOINT-FILE.
+001830 2200-EXIT.
+001840     EXIT.
+
+001850******************************************************************
+001860* 8000-MOSTRAR-RESULTADO
+001870******************************************************************
+001880 8000-MOSTRAR-RESULTADO.
+001890     DISPLAY "CANTIDAD DE NUMEROS POSITIVOS: " NUM-POSITIVO.
+001900     DISPLAY "CANTIDA DE NUMEROS NEGATIVOS: " NUM-NEGATIVO.
+001910 8000-EXIT.
+001920     EXIT.
+
+001930******************************************************************
+001940* 8700-GRABAR-AUDITORIA - AGREGA UN REGISTRO AL LOG DE AUDITORIA
+001950* COMPARTIDO CON EL OPERADOR, LA FECHA/HORA Y EL RESULTADO CLAVE
+001960* DE ESTA CORRIDA.
+001970******************************************************************
+001980 8700-GRABAR-AUDITORIA.
+001990     ACCEPT AUD-OPERADOR FROM ENVIRONMENT "USER".
+002000     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002010     ACCEPT AUD-HORA FROM TIME.
+002020     MOVE "EJERCICIO2" TO AUD-PROGRAMA.
+002030     MOVE SPACE TO AUD-RESULTADO.
+002040     STRING "POS=" NUM-POSITIVO " NEG=" NUM-NEGATIVO
+002050         DELIMITED BY SIZE INTO AUD-RESULTADO.
+002060     MOVE SPACE TO AUD-SEPARADOR-1.
+002070     MOVE SPACE TO AUD-SEPARADOR-2.
+002080     MOVE SPACE TO AUD-SEPARADOR-3.
+002090     MOVE SPACE TO AUD-SEPARADOR-4.
+002100     OPEN EXTEND AUDIT-LOG.
+002110     IF WS-AUDIT-STATUS NOT = "00"
+002120         OPEN OUTPUT AUDIT-LOG
+002130     END-IF.
+002140     WRITE REG-AUDIT-LOG.
+002150     CLOSE AUDIT-LOG.
+002160 8700-EXIT.
+002170     EXIT.
+
+002180     COPY VALNUMP.
+
+002190 END PROGRAM EJERCICIO2.
