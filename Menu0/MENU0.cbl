@@ -0,0 +1,74 @@
+000100******************************************************************
+000110* Programa menu que permite invocar, desde una sola sesion, a
+000120*cualquiera de los programas EJERCICIO1 a EJERCICIO5 sin tener que
+000130*arrancar una sesion de terminal distinta para cada uno.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.    MENU0.
+000170 AUTHOR.        R. ALONSO.
+000180 INSTALLATION.  DEPTO. DESARROLLO.
+000190 DATE-WRITTEN.  09/08/2026.
+000200 DATE-COMPILED.
+000210******************************************************************
+000220* HISTORIAL DE MODIFICACIONES
+000230* FECHA       INIC.  DESCRIPCION
+000240* 09/08/2026  RA     VERSION INICIAL. MENU NUMERADO QUE LLAMA A
+000250*                    EJERCICIO1 A EJERCICIO5 POR CALL Y REPITE
+000260*                    HASTA QUE EL OPERADOR ELIGE SALIR.
+000270******************************************************************
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 01  OPCION                      PIC 9(01) VALUE 1.
+000310     88  OPCION-SALIR                       VALUE 0.
+000320     88  OPCION-VALIDA                       VALUE 0 THRU 5.
+000330
+000340 PROCEDURE DIVISION.
+000350******************************************************************
+000360* 0000-MAINLINE-CONTROL
+000370******************************************************************
+000380 0000-MAINLINE-CONTROL.
+000390     PERFORM PROCESAR-OPCION THRU PROCESAR-OPCION-EXIT
+000400         UNTIL OPCION-SALIR.
+000410     GOBACK.
+000420
+000430******************************************************************
+000440* PROCESAR-OPCION - MUESTRA EL MENU, ACEPTA LA OPCION DEL
+000450* OPERADOR Y LLAMA AL EJERCICIO ELEGIDO.
+000460******************************************************************
+000470 PROCESAR-OPCION.
+000480     PERFORM MOSTRAR-MENU THRU MOSTRAR-MENU-EXIT.
+000490     ACCEPT OPCION.
+000500     IF NOT OPCION-VALIDA
+000510         DISPLAY "OPCION INVALIDA, REINTENTE"
+000520         MOVE 9 TO OPCION
+000530         GO TO PROCESAR-OPCION-EXIT
+000540     END-IF.
+000550     EVALUATE OPCION
+000560         WHEN 1  CALL "EJERCICIO1"
+000570         WHEN 2  CALL "EJERCICIO2"
+000580         WHEN 3  CALL "EJERCICIO3"
+000590         WHEN 4  CALL "EJERCICIO4"
+000600         WHEN 5  CALL "EJERCICIO5"
+000610         WHEN 0  CONTINUE
+000620     END-EVALUATE.
+000630 PROCESAR-OPCION-EXIT.
+000640     EXIT.
+000650
+000660******************************************************************
+000670* MOSTRAR-MENU - LISTA LOS CINCO EJERCICIOS DISPONIBLES Y LA
+000680* OPCION DE SALIDA.
+000690******************************************************************
+000700 MOSTRAR-MENU.
+000710     DISPLAY "------------------------------------------".
+000720     DISPLAY "MENU PRINCIPAL".
+000730     DISPLAY "  1 - EJERCICIO1 (POSITIVOS/NEGATIVOS)".
+000740     DISPLAY "  2 - EJERCICIO2 (LISTA DE N VALORES)".
+000750     DISPLAY "  3 - EJERCICIO3 (CONTEO Y DETALLE)".
+000760     DISPLAY "  4 - EJERCICIO4 (MAXIMO Y MINIMO)".
+000770     DISPLAY "  5 - EJERCICIO5 (MAXIMO CON POSICION)".
+000780     DISPLAY "  0 - SALIR".
+000790     DISPLAY "INGRESE UNA OPCION".
+000800 MOSTRAR-MENU-EXIT.
+000810     EXIT.
+000820
+000830 END PROGRAM MENU0.
