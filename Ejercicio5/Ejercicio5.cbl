@@ -1,41 +1,232 @@
-      ******************************************************************
-      *Hacer un programa para ingresar una lista de 10 números, luego informar el máximo y
-      *la posición del máximo en la lista. En caso de “empates” considerar la primera aparición.
-      *Ejemplo: 5, -10, 20, 8, 25, 13, 35, -8, -5, 20. Se listará Máximo 35 Posición 7.
-      *Ejemplo: 5, -10, 20, 8, 25, 13, 55, -8, 55, 20. Se listará Máximo 55 Posición 7.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO5.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CICLO PIC 9(2).
-       01  NUM PIC S9(2).
-       01  POSICION PIC 9(2) VALUE 1.
-       01  CONTADOR PIC 9(2) VALUE 0.
-       01  MAXIMO PIC S9(2).
-       PROCEDURE DIVISION.
-
-           DISPLAY "INGRESE 10 NUMEROS".
-           PERFORM CALCULAR VARYING CICLO FROM 0 BY 1 UNTIL CICLO = 10.
-           PERFORM MOSTRAR.
-           STOP RUN.
-
-               MOSTRAR.
-                   DISPLAY "EL NUMERO MAXIMO INGREASADO ES: "MAXIMO", "
-                   "CON LA POSICION: "POSICION.
-
-
-               CALCULAR.
-                   ACCEPT NUM.
-                   ADD 1 TO CONTADOR.
-                   IF CICLO = 0
-                       MOVE NUM TO MAXIMO
-                       ELSE
-                           IF NUM > MAXIMO
-                               MOVE NUM TO MAXIMO
-                               MOVE CONTADOR TO POSICION
-                           END-IF
-                   END-IF.
-
-       END PROGRAM  EJERCICIO5.
+000100******************************************************************
+000110*Hacer un programa para ingresar una lista de 10 números, luego informar el máximo y
+000120*la posición del máximo en la lista. En caso de “empates” considerar la primera aparición.
+000130*Ejemplo: 5, -10, 20, 8, 25, 13, 35, -8, -5, 20. Se listará Máximo 35 Posición 7.
+000140*Ejemplo: 5, -10, 20, 8, 25, 13, 55, -8, 55, 20. Se listará Máximo 55 Posición 7.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID.    EJERCICIO5 IS INITIAL PROGRAM.
+000180 AUTHOR.        R. ALONSO.
+000190 INSTALLATION.  DEPTO. DESARROLLO.
+000200 DATE-WRITTEN.  09/08/2026.
+000210 DATE-COMPILED.
+000220******************************************************************
+000230* HISTORIAL DE MODIFICACIONES
+000240* FECHA       INIC.  DESCRIPCION
+000250* 09/08/2026  RA     SE AGREGO EL SEGUIMIENTO DEL VALOR MINIMO Y
+000260*                    SU POSICION, JUNTO AL MAXIMO, Y SE PASO EL
+000270*                    PROGRAMA AL ESTILO ESTANDAR DE LOS DEMAS
+000280*                    EJERCICIOS.
+000290* 09/08/2026  RA     AGREGADO UN MODO ALTERNATIVO QUE, EN LUGAR
+000300*                    DE QUEDARSE SOLO CON LA PRIMERA APARICION
+000310*                    DEL MAXIMO, INFORMA TODAS LAS POSICIONES
+000320*                    EMPATADAS EN EL VALOR MAXIMO.
+000330* 09/08/2026  RA     CADA VALOR INGRESADO SE REPITE EN PANTALLA
+000340*                    JUNTO CON SU POSICION, PARA QUE EL OPERADOR
+000350*                    PUEDA VERIFICAR LA CARGA SOBRE LA MARCHA.
+000360* 09/08/2026  RA     AGREGADO UN REGISTRO DE REPORTE IMPRIMIBLE
+000370*                    CON EL RESULTADO FINAL, PARA ARCHIVAR JUNTO
+000380*                    A LOS DEMAS LISTADOS DEL EJERCICIO.
+000390* 09/08/2026  RA     CICLO, NUM, MAXIMO Y MINIMO PASAN AL COPY
+000400*                    LISTCTR, COMPARTIDO CON LOS DEMAS EJERCICIOS.
+000410* 09/08/2026  RA     CAMBIADO STOP RUN POR GOBACK PARA QUE EL
+000420*                    PROGRAMA TAMBIEN SE PUEDA INVOCAR POR CALL
+000430*                    DESDE EL MENU PRINCIPAL. SE DECLARA IS INITIAL
+000440*                    PROGRAM PARA QUE CADA CALL ARRANQUE CON SU
+000450*                    WORKING-STORAGE EN BLANCO.
+000460* 09/08/2026  RA     EL REGISTRO DE REPORTE PASA AL COPY REPORTE5,
+000470*                    PARA QUE EL RESUMEN DE FIN DE DIA PUEDA LEER
+000480*                    EL MISMO LAYOUT.
+000490* 09/08/2026  RA     AGREGADO UN REGISTRO AL LOG DE AUDITORIA
+000500*                    COMPARTIDO (COPY AUDITLOG) AL FINALIZAR CADA
+000510*                    CORRIDA, CON EL OPERADOR, LA FECHA/HORA Y EL
+000520*                    RESULTADO CLAVE.
+000530* 09/08/2026  RA     NUM, MAXIMO, MINIMO Y TN-VALOR AMPLIADOS A
+000540*                    PIC S9(5)V99 (VIA EL COPY LISTCTR Y LA
+000550*                    TABLA) PARA ACEPTAR LECTURAS CON DECIMALES.
+000560* 09/08/2026  RA     ACCEPT NUM AHORA VALIDA LA ENTRADA (COPY
+000570*                    VALNUM/VALNUMP) Y VUELVE A PEDIR EL VALOR SI
+000580*                    NO ES UN NUMERO.
+000590* 09/08/2026  RA     AGREGADO UN CONTROL DE RANGO SOBRE NUM: UNA
+000600*                    LECTURA FUERA DE +/-9999.99 SE SIGUE
+000610*                    ACEPTANDO (EL CAMPO YA LA SOPORTA) PERO SE
+000620*                    AVISA EN LA PANTALLA Y EN EL RESUMEN.
+000630* 09/08/2026  RA     EL REGISTRO DE REPORTE TAMBIEN GUARDA LA
+000640*                    FECHA DE LA CORRIDA (REP-FECHA), QUE FALTABA
+000650*                    JUNTO AL MAXIMO Y SU POSICION.
+000660* 09/08/2026  RA     SI ACEPTAR-NUM-VALIDO AGOTA LA ENTRADA, EL
+000670*                    CICLO DE CARGA SE CORTA EN EL ACTO (ENTRADA-
+000680*                    AGOTADA) EN VEZ DE SEGUIR PROCESANDO UN VALOR
+000690*                    INVALIDO, PERO SE SIGUE PASANDO POR EL
+000700*                    REPORTE Y LA AUDITORIA PARA QUE UNA CORRIDA
+000710*                    TRUNCADA NO DEJE ESOS ARCHIVOS SIN GRABAR.
+000720* 09/08/2026  RA     PARRAFOS RENUMERADOS CON EL MISMO ESQUEMA DE
+000730*                    LOS DEMAS EJERCICIOS (2000/8000/8500/8700)
+000740*                    PARA QUE LA CONVENCION SEA PAREJA EN TODO EL
+000750*                    SUITE.
+000760******************************************************************
+000770 ENVIRONMENT DIVISION.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT REPORTE-OUT ASSIGN TO "REPORTE5"
+000810         ORGANIZATION IS LINE SEQUENTIAL.
+000820     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-AUDIT-STATUS.
+
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  REPORTE-OUT
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  REG-REPORTE-OUT.
+000900     COPY REPORTE5.
+
+000910 FD  AUDIT-LOG
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  REG-AUDIT-LOG.
+000940     COPY AUDITLOG.
+
+000950 WORKING-STORAGE SECTION.
+000960 01  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+000970     COPY LISTCTR.
+000980     COPY VALNUM.
+000990 01  POSICION                    PIC 9(02) VALUE 1.
+001000 01  POSICION-MINIMO             PIC 9(02) VALUE 1.
+001010 01  CONTADOR                    PIC 9(02) VALUE 0.
+
+001020 01  TABLA-NUMEROS.
+001030     05  TN-VALOR OCCURS 10 TIMES PIC S9(05)V99.
+
+001040 01  POS-EMPATE                  PIC 9(02).
+001050 01  SW-MODO-EMPATES             PIC X(01) VALUE "N".
+001060     88  MOSTRAR-TODOS-LOS-EMPATES        VALUE "S".
+
+001070 PROCEDURE DIVISION.
+001080******************************************************************
+001090* 0000-MAINLINE-CONTROL
+001100******************************************************************
+001110 0000-MAINLINE-CONTROL.
+001120     DISPLAY "DESEA VER TODAS LAS POSICIONES EMPATADAS EN EL ".
+001130     DISPLAY "MAXIMO, EN VEZ DE SOLO LA PRIMERA (S/N)?".
+001140     ACCEPT SW-MODO-EMPATES.
+001150     DISPLAY "INGRESE 10 NUMEROS".
+001160     PERFORM 2000-CALCULAR THRU 2000-EXIT
+001170         VARYING CICLO FROM 0 BY 1
+001180         UNTIL CICLO = 10 OR ENTRADA-AGOTADA.
+001190     PERFORM 8000-MOSTRAR THRU 8000-EXIT.
+001200     PERFORM 8500-GRABAR-REPORTE THRU 8500-EXIT.
+001210     PERFORM 8700-GRABAR-AUDITORIA THRU 8700-EXIT.
+001220     GOBACK.
+
+001230******************************************************************
+001240* 2000-CALCULAR - ACEPTA UN VALOR Y ACTUALIZA EL MAXIMO Y EL MINIMO
+001250* VIGENTES JUNTO CON LA POSICION DE SU PRIMERA APARICION.
+001260******************************************************************
+001270 2000-CALCULAR.
+001280     PERFORM ACEPTAR-NUM-VALIDO THRU ACEPTAR-NUM-VALIDO-EXIT.
+001290     IF NOT ENTRADA-AGOTADA
+001300         IF NUM > 9999.99 OR NUM < -9999.99
+001310             ADD 1 TO CANT-FUERA-DE-RANGO
+001320             DISPLAY "  VALOR FUERA DEL RANGO ESPERADO: " NUM
+001330         END-IF
+001340         ADD 1 TO CONTADOR
+001350         DISPLAY "  VALOR INGRESADO EN LA POSICION " CONTADOR
+001360             ": " NUM
+001370         MOVE NUM TO TN-VALOR (CONTADOR)
+001380         IF CICLO = 0
+001390             MOVE NUM TO MAXIMO
+001400             MOVE NUM TO MINIMO
+001410             MOVE CONTADOR TO POSICION
+001420             MOVE CONTADOR TO POSICION-MINIMO
+001430         ELSE
+001440             IF NUM > MAXIMO
+001450                 MOVE NUM TO MAXIMO
+001460                 MOVE CONTADOR TO POSICION
+001470             END-IF
+001480             IF NUM < MINIMO
+001490                 MOVE NUM TO MINIMO
+001500                 MOVE CONTADOR TO POSICION-MINIMO
+001510             END-IF
+001520         END-IF
+001530     END-IF.
+001540 2000-EXIT.
+001550     EXIT.
+
+001560******************************************************************
+001570* 8000-MOSTRAR - INFORMA EL MAXIMO Y EL MINIMO DE LA LISTA
+001580* INGRESADA, JUNTO CON LA POSICION DE SU PRIMERA APARICION.
+001590******************************************************************
+001600 8000-MOSTRAR.
+001610     IF CANT-FUERA-DE-RANGO > 0
+001620         DISPLAY "ATENCION: " CANT-FUERA-DE-RANGO
+001630             " LECTURA(S) FUERA DEL RANGO ESPERADO (+/-9999.99)"
+001640     END-IF.
+001650     DISPLAY "EL NUMERO MAXIMO INGRESADO ES: " MAXIMO
+001660         ", CON LA POSICION: " POSICION.
+001670     DISPLAY "EL NUMERO MINIMO INGRESADO ES: " MINIMO
+001680         ", CON LA POSICION: " POSICION-MINIMO.
+001690     IF MOSTRAR-TODOS-LOS-EMPATES
+001700         DISPLAY "POSICIONES EMPATADAS EN EL MAXIMO:"
+001710         PERFORM 8010-MOSTRAR-EMPATE THRU 8010-EXIT
+001720             VARYING POS-EMPATE FROM 1 BY 1 UNTIL POS-EMPATE > 10
+001730     END-IF.
+001740 8000-EXIT.
+001750     EXIT.
+
+001760 8010-MOSTRAR-EMPATE.
+001770     IF TN-VALOR (POS-EMPATE) = MAXIMO
+001780         DISPLAY "  POSICION " POS-EMPATE ": "
+001790             TN-VALOR (POS-EMPATE)
+001800     END-IF.
+001810 8010-EXIT.
+001820     EXIT.
+
+001830******************************************************************
+001840* 8500-GRABAR-REPORTE - DEJA UN REGISTRO IMPRIMIBLE CON EL
+001850* RESULTADO FINAL PARA ARCHIVAR JUNTO A LOS DEMAS LISTADOS.
+001860******************************************************************
+001870 8500-GRABAR-REPORTE.
+001880     MOVE MAXIMO          TO REP-MAXIMO.
+001890     MOVE POSICION        TO REP-POSICION.
+001900     MOVE MINIMO          TO REP-MINIMO.
+001910     MOVE POSICION-MINIMO TO REP-POSICION-MINIMO.
+001920     ACCEPT REP-FECHA FROM DATE YYYYMMDD.
+001930     MOVE SPACE TO REP-SEPARADOR-1.
+001940     MOVE SPACE TO REP-SEPARADOR-2.
+001950     MOVE SPACE TO REP-SEPARADOR-3.
+001960     MOVE SPACE TO REP-SEPARADOR-4.
+001970     OPEN OUTPUT REPORTE-OUT.
+001980     WRITE REG-REPORTE-OUT.
+001990     CLOSE REPORTE-OUT.
+002000 8500-EXIT.
+002010     EXIT.
+
+002020******************************************************************
+002030* 8700-GRABAR-AUDITORIA - AGREGA UN REGISTRO AL LOG DE AUDITORIA
+002040* COMPARTIDO CON EL OPERADOR, LA FECHA/HORA Y EL RESULTADO CLAVE
+002050* DE ESTA CORRIDA.
+002060******************************************************************
+002070 8700-GRABAR-AUDITORIA.
+002080     ACCEPT AUD-OPERADOR FROM ENVIRONMENT "USER".
+002090     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002100     ACCEPT AUD-HORA FROM TIME.
+002110     MOVE "EJERCICIO5" TO AUD-PROGRAMA.
+002120     MOVE SPACE TO AUD-RESULTADO.
+002130     STRING "MAXPOS=" POSICION " MINPOS=" POSICION-MINIMO
+002140         DELIMITED BY SIZE INTO AUD-RESULTADO.
+002150     MOVE SPACE TO AUD-SEPARADOR-1.
+002160     MOVE SPACE TO AUD-SEPARADOR-2.
+002170     MOVE SPACE TO AUD-SEPARADOR-3.
+002180     MOVE SPACE TO AUD-SEPARADOR-4.
+002190     OPEN EXTEND AUDIT-LOG.
+002200     IF WS-AUDIT-STATUS NOT = "00"
+002210         OPEN OUTPUT AUDIT-LOG
+002220     END-IF.
+002230     WRITE REG-AUDIT-LOG.
+002240     CLOSE AUDIT-LOG.
+002250 8700-EXIT.
+002260     EXIT.
+
+002270     COPY VALNUMP.
+
+002280 END PROGRAM EJERCICIO5.
