@@ -0,0 +1,167 @@
+000100******************************************************************
+000110* Programa de resumen de fin de dia que invoca, en una sola
+000120*corrida, a los cinco EJERCICIO1 a EJERCICIO5 contra la carga del
+000130*dia y despues imprime un solo reporte consolidado con los
+000140*positivos/negativos, el desglose de la lista y el maximo con su
+000150*posicion, en lugar de tener que juntar a mano cinco pantallas
+000160*separadas.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.    RESUMEN0.
+000200 AUTHOR.        R. ALONSO.
+000210 INSTALLATION.  DEPTO. DESARROLLO.
+000220 DATE-WRITTEN.  09/08/2026.
+000230 DATE-COMPILED.
+000240******************************************************************
+000250* HISTORIAL DE MODIFICACIONES
+000260* FECHA       INIC.  DESCRIPCION
+000270* 09/08/2026  RA     VERSION INICIAL. LLAMA A EJERCICIO1 A
+000280*                    EJERCICIO5 POR CALL Y LUEGO ARMA EL RESUMEN
+000290*                    CONSOLIDADO LEYENDO LOS ARCHIVOS DE CONTROL
+000300*                    QUE CADA UNO YA DEJA GRABADOS (TOTALES,
+000310*                    CONTROL3 Y REPORTE5).
+000320* 09/08/2026  RA     SE MUESTRA TAMBIEN LA FECHA DE LA CORRIDA DE
+000330*                    EJERCICIO5 (REP-FECHA), AHORA QUE EL REGISTRO
+000340*                    DE REPORTE5 LA INCLUYE.
+000350******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TOTALES-IN ASSIGN TO "TOTALES"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-TOTALES-STATUS.
+000420     SELECT CONTROL3-IN ASSIGN TO "CONTROL3"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-CONTROL3-STATUS.
+000450     SELECT REPORTE5-IN ASSIGN TO "REPORTE5"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-REPORTE5-STATUS.
+
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  TOTALES-IN
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  REG-TOTALES-IN.
+000530     COPY TOTCTL1.
+
+000540 FD  CONTROL3-IN
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  REG-CONTROL3-IN.
+000570     COPY CONTEO3.
+
+000580 FD  REPORTE5-IN
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  REG-REPORTE5-IN.
+000610     COPY REPORTE5.
+
+000620 WORKING-STORAGE SECTION.
+000630 01  WS-TOTALES-STATUS           PIC X(02) VALUE "00".
+000640 01  WS-CONTROL3-STATUS          PIC X(02) VALUE "00".
+000650 01  WS-REPORTE5-STATUS          PIC X(02) VALUE "00".
+
+000660 PROCEDURE DIVISION.
+000670******************************************************************
+000680* 0000-MAINLINE-CONTROL
+000690******************************************************************
+000700 0000-MAINLINE-CONTROL.
+000710     DISPLAY "===== RESUMEN DE FIN DE DIA =====".
+000720     PERFORM EJECUTAR-EJERCICIOS THRU EJECUTAR-EJERCICIOS-EXIT.
+000730     PERFORM LEER-RESULTADOS THRU LEER-RESULTADOS-EXIT.
+000740     PERFORM MOSTRAR-RESUMEN THRU MOSTRAR-RESUMEN-EXIT.
+000750     GOBACK.
+
+000760******************************************************************
+000770* EJECUTAR-EJERCICIOS - CORRE LOS CINCO EJERCICIOS, EN ORDEN,
+000780* CONTRA LA CARGA DEL DIA.
+000790******************************************************************
+000800 EJECUTAR-EJERCICIOS.
+000810     DISPLAY "--- EJERCICIO1: POSITIVOS/NEGATIVOS ---".
+000820     CALL "EJERCICIO1".
+000830     DISPLAY "--- EJERCICIO2: LISTA DE N VALORES ---".
+000840     CALL "EJERCICIO2".
+000850     DISPLAY "--- EJERCICIO3: CONTEO Y DETALLE ---".
+000860     CALL "EJERCICIO3".
+000870     DISPLAY "--- EJERCICIO4: MAXIMO Y MINIMO ---".
+000880     CALL "EJERCICIO4".
+000890     DISPLAY "--- EJERCICIO5: MAXIMO CON POSICION ---".
+000900     CALL "EJERCICIO5".
+000910 EJECUTAR-EJERCICIOS-EXIT.
+000920     EXIT.
+
+000930******************************************************************
+000940* LEER-RESULTADOS - RECUPERA, DE LOS ARCHIVOS DE CONTROL QUE CADA
+000950* EJERCICIO YA DEJA GRABADOS, LOS CAMPOS QUE VAN AL CONSOLIDADO.
+000960******************************************************************
+000970 LEER-RESULTADOS.
+000980     PERFORM LEER-TOTALES THRU LEER-TOTALES-EXIT.
+000990     PERFORM LEER-CONTROL3 THRU LEER-CONTROL3-EXIT.
+001000     PERFORM LEER-REPORTE5 THRU LEER-REPORTE5-EXIT.
+001010 LEER-RESULTADOS-EXIT.
+001020     EXIT.
+
+001030 LEER-TOTALES.
+001040     OPEN INPUT TOTALES-IN.
+001050     IF WS-TOTALES-STATUS NOT = "00"
+001060         DISPLAY "NO SE ENCONTRO TOTALES, SE OMITE DEL RESUMEN"
+001070         GO TO LEER-TOTALES-EXIT
+001080     END-IF.
+001090     READ TOTALES-IN
+001100         AT END
+001110             DISPLAY "TOTALES ESTA VACIO, SE OMITE DEL RESUMEN"
+001120     END-READ.
+001130     CLOSE TOTALES-IN.
+001140 LEER-TOTALES-EXIT.
+001150     EXIT.
+
+001160 LEER-CONTROL3.
+001170     OPEN INPUT CONTROL3-IN.
+001180     IF WS-CONTROL3-STATUS NOT = "00"
+001190         DISPLAY "NO SE ENCONTRO CONTROL3, SE OMITE DEL RESUMEN"
+001200         GO TO LEER-CONTROL3-EXIT
+001210     END-IF.
+001220     READ CONTROL3-IN
+001230         AT END
+001240             DISPLAY "CONTROL3 ESTA VACIO, SE OMITE DEL RESUMEN"
+001250     END-READ.
+001260     CLOSE CONTROL3-IN.
+001270 LEER-CONTROL3-EXIT.
+001280     EXIT.
+
+001290 LEER-REPORTE5.
+001300     OPEN INPUT REPORTE5-IN.
+001310     IF WS-REPORTE5-STATUS NOT = "00"
+001320         DISPLAY "NO SE ENCONTRO REPORTE5, SE OMITE DEL RESUMEN"
+001330         GO TO LEER-REPORTE5-EXIT
+001340     END-IF.
+001350     READ REPORTE5-IN
+001360         AT END
+001370             DISPLAY "REPORTE5 ESTA VACIO, SE OMITE DEL RESUMEN"
+001380     END-READ.
+001390     CLOSE REPORTE5-IN.
+001400 LEER-REPORTE5-EXIT.
+001410     EXIT.
+
+001420******************************************************************
+001430* MOSTRAR-RESUMEN - IMPRIME EL REPORTE CONSOLIDADO DEL DIA.
+001440******************************************************************
+001450 MOSTRAR-RESUMEN.
+001460     DISPLAY " ".
+001470     DISPLAY "===== REPORTE CONSOLIDADO DEL DIA =====".
+001480     DISPLAY "POSITIVOS/NEGATIVOS (EJERCICIO1):".
+001490     DISPLAY "  POSITIVOS: " TOT-CANT-POSITIVO.
+001500     DISPLAY "  NEGATIVOS: " TOT-CANT-NEGATIVO.
+001510     DISPLAY "  GRAN TOTAL: " TOT-GRAN-TOTAL.
+001520     DISPLAY "DESGLOSE DE LA LISTA (EJERCICIO3):".
+001530     DISPLAY "  POSITIVOS: " CTL3-POSITIVOS.
+001540     DISPLAY "  NEGATIVOS: " CTL3-NEGATIVOS.
+001550     DISPLAY "  CEROS: " CTL3-CEROS.
+001560     DISPLAY "MAXIMO Y MINIMO CON POSICION (EJERCICIO5):".
+001570     DISPLAY "  MAXIMO: " REP-MAXIMO " EN LA POSICION "
+001580         REP-POSICION.
+001590     DISPLAY "  MINIMO: " REP-MINIMO " EN LA POSICION "
+001600         REP-POSICION-MINIMO.
+001610     DISPLAY "  FECHA DE LA CORRIDA: " REP-FECHA.
+001620 MOSTRAR-RESUMEN-EXIT.
+001630     EXIT.
+
+001640 END PROGRAM RESUMEN0.
