@@ -1,37 +1,237 @@
-      ******************************************************************
-      *Hacer un programa para ingresar una lista de 10 números, luego informar el máximo.
-      *Ejemplo: 5, 10, 20, 8, 25, 13, 35, -8, -5, 20. Se listará Máximo 35.
-      *Ejemplo: 5, 10, 20, 8, 55, 13, 55, -8, -5, 20. Se listará Máximo 55.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO4.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CICLO PIC 9(2).
-       01  BANDERA PIC 9(2) VALUE 0.
-       01  NUM PIC S9(2).
-       01  MAXIMO PIC S9(2).
-       PROCEDURE DIVISION.
-
-           DISPLAY "INGRESE LOS 10 VALORES".
-           PERFORM CONTAR VARYING CICLO FROM 0 BY 1 UNTIL CICLO = 10.
-           PERFORM MOSTRAR.
-           STOP RUN.
-
-               MOSTRAR.
-                   DISPLAY "EL NUMERO MAXIMO INGRESADO ES: "MAXIMO.
-
-               CONTAR.
-                   ACCEPT NUM.
-                   ADD 1 TO BANDERA.
-                   IF BANDERA = 1
-                       MOVE NUM TO MAXIMO
-                       ELSE
-                           IF NUM > MAXIMO
-                               MOVE NUM TO MAXIMO
-                           END-IF
-                   END-IF.
-
-
-       END PROGRAM EJERCICIO4.
+000100******************************************************************
+000110*Hacer un programa para ingresar una lista de 10 números, luego informar el máximo.
+000120*Ejemplo: 5, 10, 20, 8, 25, 13, 35, -8, -5, 20. Se listará Máximo 35.
+000130*Ejemplo: 5, 10, 20, 8, 55, 13, 55, -8, -5, 20. Se listará Máximo 55.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.    EJERCICIO4 IS INITIAL PROGRAM.
+000170 AUTHOR.        R. ALONSO.
+000180 INSTALLATION.  DEPTO. DESARROLLO.
+000190 DATE-WRITTEN.  09/08/2026.
+000200 DATE-COMPILED.
+000210******************************************************************
+000220* HISTORIAL DE MODIFICACIONES
+000230* FECHA       INIC.  DESCRIPCION
+000240* 09/08/2026  RA     SE AGREGO EL SEGUIMIENTO DEL VALOR MINIMO
+000250*                    JUNTO AL MAXIMO, Y SE PASO EL PROGRAMA AL
+000260*                    ESTILO ESTANDAR DE LOS DEMAS EJERCICIOS.
+000270* 09/08/2026  RA     EL RESUMEN AHORA INFORMA TAMBIEN CUANTOS
+000280*                    VALORES FUERON POSITIVOS, NEGATIVOS Y
+000290*                    CEROS.
+000300* 09/08/2026  RA     AGREGADO UN CICLO EXTERNO PARA PROCESAR
+000310*                    VARIOS LOTES DE 10 EN UNA SOLA CORRIDA, CON
+000320*                    EL MAXIMO Y EL MINIMO DE CADA LOTE Y LOS
+000330*                    ABSOLUTOS DE TODA LA CORRIDA.
+000340* 09/08/2026  RA     CICLO, NUM, MAXIMO, MINIMO Y LOS CONTADORES
+000350*                    DE POSITIVOS/NEGATIVOS/CEROS PASAN AL COPY
+000360*                    LISTCTR, COMPARTIDO CON LOS DEMAS EJERCICIOS.
+000370* 09/08/2026  RA     CAMBIADO STOP RUN POR GOBACK PARA QUE EL
+000380*                    PROGRAMA TAMBIEN SE PUEDA INVOCAR POR CALL
+000390*                    DESDE EL MENU PRINCIPAL. SE DECLARA IS INITIAL
+000400*                    PROGRAM PARA QUE CADA CALL ARRANQUE CON SU
+000410*                    WORKING-STORAGE EN BLANCO.
+000420* 09/08/2026  RA     AGREGADO UN REGISTRO AL LOG DE AUDITORIA
+000430*                    COMPARTIDO (COPY AUDITLOG) AL FINALIZAR CADA
+000440*                    CORRIDA, CON EL OPERADOR, LA FECHA/HORA Y EL
+000450*                    RESULTADO CLAVE.
+000460* 09/08/2026  RA     NUM, MAXIMO, MINIMO Y LOS ABSOLUTOS DE LA
+000470*                    CORRIDA AMPLIADOS A PIC S9(5)V99 PARA ACEPTAR
+000480*                    LECTURAS CON DECIMALES.
+000490* 09/08/2026  RA     ACCEPT NUM AHORA VALIDA LA ENTRADA (COPY
+000500*                    VALNUM/VALNUMP) Y VUELVE A PEDIR EL VALOR SI
+000510*                    NO ES UN NUMERO.
+000520* 09/08/2026  RA     AGREGADO UN CONTROL DE RANGO SOBRE NUM: UNA
+000530*                    LECTURA FUERA DE +/-9999.99 SE SIGUE
+000540*                    ACEPTANDO (EL CAMPO YA LA SOPORTA) PERO SE
+000550*                    AVISA EN LA PANTALLA Y EN EL RESUMEN.
+000560* 09/08/2026  RA     SI ACEPTAR-NUM-VALIDO AGOTA LA ENTRADA, LOS
+000570*                    CICLOS DE LOTE Y DE CONTEO SE CORTAN EN EL
+000580*                    ACTO (ENTRADA-AGOTADA) EN VEZ DE SEGUIR
+000590*                    PROCESANDO UN VALOR INVALIDO, PERO SE SIGUE
+000600*                    PASANDO POR EL GRAN TOTAL Y LA AUDITORIA PARA
+000610*                    QUE UNA CORRIDA TRUNCADA NO DEJE ESOS
+000620*                    ARCHIVOS SIN GRABAR.
+000630* 09/08/2026  RA     PARRAFOS RENUMERADOS CON EL MISMO ESQUEMA DE
+000640*                    LOS DEMAS EJERCICIOS (1000/2000/8000/8700)
+000650*                    PARA QUE LA CONVENCION SEA PAREJA EN TODO EL
+000660*                    SUITE.
+000670******************************************************************
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-AUDIT-STATUS.
+
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  AUDIT-LOG
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  REG-AUDIT-LOG.
+000790     COPY AUDITLOG.
+
+000800 WORKING-STORAGE SECTION.
+000810 01  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+000820     COPY LISTCTR.
+000830     COPY VALNUM.
+000840 01  BANDERA                     PIC 9(02) VALUE 0.
+
+000850 01  NUM-LOTES                   PIC 9(02) VALUE 0.
+000860 01  LOTE-ACTUAL                 PIC 9(02) VALUE 0.
+000870 01  SW-PRIMER-LOTE              PIC X(01) VALUE "S".
+000880     88  ES-PRIMER-LOTE                    VALUE "S".
+000890 01  MAXIMO-ABSOLUTO             PIC S9(05)V99.
+000900 01  MINIMO-ABSOLUTO             PIC S9(05)V99.
+000910 01  GT-POSITIVOS                PIC 9(04) VALUE 0.
+000920 01  GT-NEGATIVOS                PIC 9(04) VALUE 0.
+000930 01  GT-CEROS                    PIC 9(04) VALUE 0.
+000940 01  GT-FUERA-DE-RANGO           PIC 9(04) VALUE 0.
+
+000950 PROCEDURE DIVISION.
+000960******************************************************************
+000970* 0000-MAINLINE-CONTROL
+000980******************************************************************
+000990 0000-MAINLINE-CONTROL.
+001000     DISPLAY "INGRESE LA CANTIDAD DE LOTES DE 10 A PROCESAR".
+001010     ACCEPT NUM-LOTES.
+001020     PERFORM 2000-PROCESAR-LOTE THRU 2000-EXIT
+001030         VARYING LOTE-ACTUAL FROM 1 BY 1
+001040         UNTIL LOTE-ACTUAL > NUM-LOTES OR ENTRADA-AGOTADA.
+001050     PERFORM 8000-MOSTRAR-GRAN-TOTAL THRU 8000-EXIT.
+001060     PERFORM 8700-GRABAR-AUDITORIA THRU 8700-EXIT.
+001070     GOBACK.
+
+001080******************************************************************
+001090* 2000-PROCESAR-LOTE - INGRESA UN LOTE DE 10 VALORES, MUESTRA SU
+001100* RESUMEN Y ACTUALIZA EL MAXIMO/MINIMO ABSOLUTOS Y LOS
+001110* CONTADORES DEL GRAN TOTAL.
+001120******************************************************************
+001130 2000-PROCESAR-LOTE.
+001140     MOVE 0 TO BANDERA.
+001150     MOVE 0 TO POSITIVOS.
+001160     MOVE 0 TO NEGATIVOS.
+001170     MOVE 0 TO CEROS.
+001180     MOVE 0 TO CANT-FUERA-DE-RANGO.
+001190     DISPLAY "LOTE " LOTE-ACTUAL ": INGRESE 1O VALORES".
+001200     PERFORM 2100-CONTAR THRU 2100-EXIT
+001210         VARYING CICLO FROM 0 BY 1
+001220         UNTIL CICLO = 10 OR ENTRADA-AGOTADA.
+001230     PERFORM 2200-MOSTRAR THRU 2200-EXIT.
+001240     IF ES-PRIMER-LOTE
+001250         MOVE MAXIMO TO MAXIMO-ABSOLUTO
+001260         MOVE MINIMO TO MINIMO-ABSOLUTO
+001270         MOVE "N" TO SW-PRIMER-LOTE
+001280     ELSE
+001290         IF MAXIMO > MAXIMO-ABSOLUTO
+001300             MOVE MAXIMO TO MAXIMO-ABSOLUTO
+001310         END-IF
+001320         IF MINIMO < MINIMO-ABSOLUTO
+001330             MOVE MINIMO TO MINIMO-ABSOLUTO
+001340         END-IF
+001350     END-IF.
+001360     ADD POSITIVOS TO GT-POSITIVOS.
+001370     ADD NEGATIVOS TO GT-NEGATIVOS.
+001380     ADD CEROS     TO GT-CEROS.
+001390     ADD CANT-FUERA-DE-RANGO TO GT-FUERA-DE-RANGO.
+001400 2000-EXIT.
+001410     EXIT.
+
+001420******************************************************************
+001430* 2100-CONTAR - ACEPTA UN VALOR Y ACTUALIZA EL MAXIMO Y EL MINIMO
+001440* VIGENTES.
+001450******************************************************************
+001460 2100-CONTAR.
+001470     PERFORM ACEPTAR-NUM-VALIDO THRU ACEPTAR-NUM-VALIDO-EXIT.
+001480     IF NOT ENTRADA-AGOTADA
+001490         IF NUM > 9999.99 OR NUM < -9999.99
+001500             ADD 1 TO CANT-FUERA-DE-RANGO
+001510             DISPLAY "  VALOR FUERA DEL RANGO ESPERADO: " NUM
+001520         END-IF
+001530         ADD 1 TO BANDERA
+001540         IF BANDERA = 1
+001550             MOVE NUM TO MAXIMO
+001560             MOVE NUM TO MINIMO
+001570         ELSE
+001580             IF NUM > MAXIMO
+001590                 MOVE NUM TO MAXIMO
+001600             END-IF
+001610             IF NUM < MINIMO
+001620                 MOVE NUM TO MINIMO
+001630             END-IF
+001640         END-IF
+001650         IF NUM > 0
+001660             ADD 1 TO POSITIVOS
+001670         ELSE
+001680             IF NUM < 0
+001690                 ADD 1 TO NEGATIVOS
+001700             ELSE
+001710                 ADD 1 TO CEROS
+001720             END-IF
+001730         END-IF
+001740     END-IF.
+001750 2100-EXIT.
+001760     EXIT.
+
+001770******************************************************************
+001780* 2200-MOSTRAR - INFORMA EL MAXIMO Y EL MINIMO DEL LOTE ACTUAL.
+001790******************************************************************
+001800 2200-MOSTRAR.
+001810     DISPLAY "EL NUMERO MAXIMO INGRESADO ES: " MAXIMO.
+001820     DISPLAY "EL NUMERO MINIMO INGRESADO ES: " MINIMO.
+001830     DISPLAY "CANTIDAD DE NUMEROS POSITIVOS: " POSITIVOS.
+001840     DISPLAY "CANTIDAD DE NUMEROS NEGATIVOS: " NEGATIVOS.
+001850     DISPLAY "CANTIDAD DE CEROS: " CEROS.
+001860     IF CANT-FUERA-DE-RANGO > 0
+001870         DISPLAY "ATENCION: " CANT-FUERA-DE-RANGO
+001880             " LECTURA(S) FUERA DEL RANGO ESPERADO (+/-9999.99)"
+001890     END-IF.
+001900 2200-EXIT.
+001910     EXIT.
+
+001920******************************************************************
+001930* 8000-MOSTRAR-GRAN-TOTAL - MAXIMO Y MINIMO ABSOLUTOS Y COMPOSICION
+001940* DE TODOS LOS LOTES PROCESADOS EN ESTA CORRIDA.
+001950******************************************************************
+001960 8000-MOSTRAR-GRAN-TOTAL.
+001970     DISPLAY "GRAN TOTAL DE " NUM-LOTES " LOTES:".
+001980     DISPLAY "  MAXIMO ABSOLUTO: " MAXIMO-ABSOLUTO.
+001990     DISPLAY "  MINIMO ABSOLUTO: " MINIMO-ABSOLUTO.
+002000     DISPLAY "  POSITIVOS: " GT-POSITIVOS.
+002010     DISPLAY "  NEGATIVOS: " GT-NEGATIVOS.
+002020     DISPLAY "  CEROS: " GT-CEROS.
+002030     IF GT-FUERA-DE-RANGO > 0
+002040         DISPLAY "  FUERA DE RANGO: " GT-FUERA-DE-RANGO
+002050     END-IF.
+002060 8000-EXIT.
+002070     EXIT.
+
+002080******************************************************************
+002090* 8700-GRABAR-AUDITORIA - AGREGA UN REGISTRO AL LOG DE AUDITORIA
+002100* COMPARTIDO CON EL OPERADOR, LA FECHA/HORA Y EL RESULTADO CLAVE
+002110* DE ESTA CORRIDA.
+002120******************************************************************
+002130 8700-GRABAR-AUDITORIA.
+002140     ACCEPT AUD-OPERADOR FROM ENVIRONMENT "USER".
+002150     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002160     ACCEPT AUD-HORA FROM TIME.
+002170     MOVE "EJERCICIO4" TO AUD-PROGRAMA.
+002180     MOVE SPACE TO AUD-RESULTADO.
+002190     STRING "POS=" GT-POSITIVOS " NEG=" GT-NEGATIVOS
+002200         " CER=" GT-CEROS
+002210         DELIMITED BY SIZE INTO AUD-RESULTADO.
+002220     MOVE SPACE TO AUD-SEPARADOR-1.
+002230     MOVE SPACE TO AUD-SEPARADOR-2.
+002240     MOVE SPACE TO AUD-SEPARADOR-3.
+002250     MOVE SPACE TO AUD-SEPARADOR-4.
+002260     OPEN EXTEND AUDIT-LOG.
+002270     IF WS-AUDIT-STATUS NOT = "00"
+002280         OPEN OUTPUT AUDIT-LOG
+002290     END-IF.
+002300     WRITE REG-AUDIT-LOG.
+002310     CLOSE AUDIT-LOG.
+002320 8700-EXIT.
+002330     EXIT.
+
+002340     COPY VALNUMP.
+
+002350 END PROGRAM EJERCICIO4.
